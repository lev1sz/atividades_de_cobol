@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EX12.
+       AUTHOR.        LEVI LIMA BELTRAO.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+       SECURITY.      APENAS O AUTOR PODE MODIFICAR.
+      *REMARKS.       LE O CADATU GRAVADO PELO EX07 NO TERMINO DE UM
+      *               PERIODO E ACUMULA CADA MEDIA EM CADHIS, O
+      *               HISTORICO DE MEDIAS POR ALUNO AO LONGO DE VARIOS
+      *               PERIODOS. PARA CADA ALUNO, CADHIS GUARDA A
+      *               QUANTIDADE DE PERIODOS JA LANCADOS E A MEDIA
+      *               ACUMULADA (ESTILO CR - COEFICIENTE DE
+      *               RENDIMENTO) ENTRE TODOS ELES, JA QUE O CADATU DE
+      *               UM PERIODO NOVO SOBRESCREVE O ANTERIOR.
+      *
+      *  HISTORICO DE ALTERACOES
+      *  DATA       AUTOR   DESCRICAO
+      *  09/08/2026 LLB     CRIACAO DO PROGRAMA.
+      *  09/08/2026 LLB     INCLUIDO ABORTAR-JOB: UM ARQUIVO OBRIGATORIO
+      *                     QUE NAO ABRE AGORA ENCERRA O PROGRAMA APOS
+      *                     REGISTRAR EM ERRLOG, EM VEZ DE CAIR NUM LOOP
+      *                     DE LEITURA QUE NUNCA CHEGA NO FIM DE ARQUIVO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. LEVI-PC.
+       OBJECT-COMPUTER. LEVI-PC.
+       SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    MESMA ORGANIZACAO E CHAVE DO CADATU GRAVADO PELO EX07;
+      *    AQUI SO PRECISAMOS PERCORRER TODOS OS ALUNOS DO PERIODO,
+      *    POR ISSO ACESSO SEQUENCIAL.
+           SELECT CADATU ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS NUM-SAI
+           FILE STATUS IS FS-CADATU.
+      *    HISTORICO ACUMULADO, INDEXADO POR ALUNO, PARA PERMITIR
+      *    LOCALIZAR E ATUALIZAR O REGISTRO DE UM ALUNO JA EXISTENTE
+      *    EM QUALQUER ORDEM DE LEITURA DO CADATU DO PERIODO.
+           SELECT CADHIS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS NUM-HIS
+           FILE STATUS IS FS-CADHIS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADATU
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADATU.DAT".
+
+       01 REG-SAI.
+           02 NUM-SAI             PIC 9(05).
+           02 NOME-SAI            PIC X(20).
+           02 MEDIA-SAI           PIC 9(02)V99.
+           02 SEXO-SAI            PIC X(01).
+
+      *    HISTORICO ACUMULADO POR ALUNO: QUANTOS PERIODOS JA FORAM
+      *    LANCADOS, A SOMA DAS MEDIAS DE TODOS ELES E A MEDIA
+      *    ACUMULADA (COEFICIENTE DE RENDIMENTO) ATE O PERIODO ATUAL.
+       FD CADHIS
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADHIS.DAT".
+
+       01 REG-HIS.
+           02 NUM-HIS              PIC 9(05).
+           02 NOME-HIS              PIC X(20).
+           02 QTD-PERIODOS-HIS      PIC 9(03).
+           02 SOMA-MEDIAS-HIS       PIC 9(07)V99.
+           02 MEDIA-ACUM-HIS        PIC 9(02)V99.
+
+       WORKING-STORAGE SECTION.
+       77 FIM-ATU                 PIC X(03)       VALUE "NAO".
+       77 FS-CADATU               PIC X(02).
+       77 FS-CADHIS               PIC X(02).
+       77 ERR-PROGRAMA            PIC X(08)       VALUE "EX12".
+       77 ERR-ARQUIVO             PIC X(12).
+       77 ERR-OPERACAO            PIC X(10)       VALUE "ABERTURA".
+       77 ERR-STATUS              PIC X(02).
+       77 ABORTAR-JOB             PIC X(03)       VALUE "NAO".
+
+       PROCEDURE DIVISION.
+       EXFIX.
+
+       PERFORM INICIO.
+       IF ABORTAR-JOB NOT EQUAL "SIM"
+           PERFORM LEITURA
+           PERFORM PRINCIPAL
+               UNTIL FIM-ATU EQUAL "SIM"
+       END-IF.
+       PERFORM TERMINO.
+       GOBACK.
+
+       INICIO.
+           OPEN INPUT CADATU.
+           PERFORM ABRE-CADHIS.
+           PERFORM VERIFICA-ABERTURA.
+
+      *    O CADHIS E CRIADO NA PRIMEIRA EXECUCAO (AINDA NAO EXISTE,
+      *    FS-CADHIS VEM "35") E NAS EXECUCOES SEGUINTES E ABERTO EM
+      *    I-O PARA PERMITIR LER, ATUALIZAR E INCLUIR REGISTROS.
+       ABRE-CADHIS.
+           OPEN I-O CADHIS.
+           IF FS-CADHIS EQUAL "35"
+               OPEN OUTPUT CADHIS
+               CLOSE CADHIS
+               OPEN I-O CADHIS.
+
+      *    CONFERE O FILE STATUS DE CADA ARQUIVO ABERTO EM INICIO.
+      *    QUALQUER STATUS DIFERENTE DE "00" E REPASSADO AO SUBPROGRAMA
+      *    TRATERRO, QUE GRAVA UMA LINHA LEGIVEL EM ERRLOG.DAT EM VEZ
+      *    DE DEIXAR O JOB PARAR COM UM ABEND CRU. UM ARQUIVO
+      *    OBRIGATORIO QUE NAO ABRIU TAMBEM LIGA ABORTAR-JOB, PARA QUE
+      *    O PROGRAMA ENCERRE EM VEZ DE TENTAR LER UM ARQUIVO QUE
+      *    NUNCA FOI ABERTO (O QUE NUNCA SATISFARIA AT END).
+       VERIFICA-ABERTURA.
+           IF FS-CADATU NOT EQUAL "00"
+               MOVE "CADATU.DAT" TO ERR-ARQUIVO
+               MOVE FS-CADATU    TO ERR-STATUS
+               CALL "TRATERRO" USING ERR-PROGRAMA ERR-ARQUIVO
+                   ERR-OPERACAO ERR-STATUS
+               MOVE "SIM" TO ABORTAR-JOB.
+           IF FS-CADHIS NOT EQUAL "00"
+               MOVE "CADHIS.DAT" TO ERR-ARQUIVO
+               MOVE FS-CADHIS    TO ERR-STATUS
+               CALL "TRATERRO" USING ERR-PROGRAMA ERR-ARQUIVO
+                   ERR-OPERACAO ERR-STATUS
+               MOVE "SIM" TO ABORTAR-JOB.
+
+       LEITURA.
+           READ CADATU NEXT RECORD
+               AT END
+                   MOVE "SIM" TO FIM-ATU
+           END-READ.
+
+       PRINCIPAL.
+           PERFORM ACUMULA-HISTORICO.
+           PERFORM LEITURA.
+
+      *    PROCURA O ALUNO EM CADHIS PELA CHAVE NUM-HIS. SE JA EXISTE,
+      *    SOMA MAIS UM PERIODO E RECALCULA A MEDIA ACUMULADA. SE NAO
+      *    EXISTE, E O PRIMEIRO PERIODO DELE NO HISTORICO.
+       ACUMULA-HISTORICO.
+           MOVE NUM-SAI TO NUM-HIS.
+           READ CADHIS
+               INVALID KEY
+                   PERFORM INCLUI-HISTORICO
+               NOT INVALID KEY
+                   PERFORM ATUALIZA-HISTORICO
+           END-READ.
+
+       INCLUI-HISTORICO.
+           MOVE NUM-SAI   TO NUM-HIS.
+           MOVE NOME-SAI  TO NOME-HIS.
+           MOVE 1         TO QTD-PERIODOS-HIS.
+           MOVE MEDIA-SAI TO SOMA-MEDIAS-HIS.
+           MOVE MEDIA-SAI TO MEDIA-ACUM-HIS.
+           WRITE REG-HIS.
+
+       ATUALIZA-HISTORICO.
+           MOVE NOME-SAI TO NOME-HIS.
+           ADD 1 TO QTD-PERIODOS-HIS.
+           ADD MEDIA-SAI TO SOMA-MEDIAS-HIS.
+           DIVIDE SOMA-MEDIAS-HIS BY QTD-PERIODOS-HIS
+               GIVING MEDIA-ACUM-HIS ROUNDED.
+           REWRITE REG-HIS.
+
+       TERMINO.
+           CLOSE CADATU
+                 CADHIS.
