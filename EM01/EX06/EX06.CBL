@@ -8,7 +8,62 @@
       *                  (MATRICULA, NOME, SALARIO BRUTO)
       *                  E GRAVA NO ARQUIVO CADSAI (MATRICULA,
       *                  NOME, SALARIO BRUTO) APENAS AQUELES
-      *                  COM SALARIO ACIMA DE 3000.
+      *                  COM SALARIO IGUAL OU ACIMA DO CORTE
+      *                  LIDO DO ARQUIVO DE PARAMETROS CADPAR.
+      *
+      *  HISTORICO DE ALTERACOES
+      *  DATA       AUTOR   DESCRICAO
+      *  09/08/2026 LLB     CORTE SALARIAL PASSOU A SER LIDO DO
+      *                     ARQUIVO CADPAR EM VEZ DE FIXO EM 3000.
+      *  09/08/2026 LLB     INCLUIDO ARQUIVO CADEXC COM OS REGISTROS
+      *                     EXCLUIDOS POR SALARIO ABAIXO DO CORTE.
+      *  09/08/2026 LLB     MAT-ENT PASSOU A VIR DO COPYBOOK IDCOPY,
+      *                     FONTE UNICA DO PIC DO IDENTIFICADOR
+      *                     COMPARTILHADO COM CADALU E CADFUN.
+      *  09/08/2026 LLB     TROCADO STOP RUN POR GOBACK PARA PERMITIR
+      *                     A CHAMADA DESTE PROGRAMA PELO JOB MESTRE
+      *                     (EX10) SEM ENCERRAR O RUNTIME INTEIRO.
+      *  09/08/2026 LLB     CADSAI PASSOU A SER GRAVADO COM A DATA NO
+      *                     NOME (CADSAI_AAAAMMDD.DAT) PARA NAO
+      *                     SOBRESCREVER A SAIDA DE EXECUCOES DE DIAS
+      *                     ANTERIORES.
+      *  09/08/2026 LLB     INCLUIDO ARQUIVO CTL06 COM O TOTAL DE
+      *                     CONTROLE DA EXECUCAO (LIDOS, GRAVADOS,
+      *                     EXCLUIDOS E A SOMA DE SALARIOS DE ENTRADA
+      *                     E DE SAIDA).
+      *  09/08/2026 LLB     ADICIONADO FILE STATUS EM TODOS OS SELECT E
+      *                     CHAMADA AO SUBPROGRAMA TRATERRO QUANDO A
+      *                     ABERTURA DE UM ARQUIVO OBRIGATORIO FALHA,
+      *                     EM VEZ DE DEIXAR O JOB ABENDAR SEM REGISTRO
+      *                     DO MOTIVO.
+      *  09/08/2026 LLB     INCLUIDO ABORTAR-JOB: UM ARQUIVO OBRIGATORIO
+      *                     QUE NAO ABRE AGORA ENCERRA O PROGRAMA APOS
+      *                     REGISTRAR EM ERRLOG, EM VEZ DE CAIR NUM LOOP
+      *                     DE LEITURA QUE NUNCA CHEGA NO FIM DE ARQUIVO.
+      *  09/08/2026 LLB     CADSAI PASSOU A SER ABERTO EM EXTEND, CAINDO
+      *                     PARA OUTPUT SO QUANDO O ARQUIVO DO DIA AINDA
+      *                     NAO EXISTE. ANTES, REEXECUTAR O JOB NO MESMO
+      *                     DIA (SEM TER HAVIDO ABEND) SOBRESCREVIA O
+      *                     CADSAI_AAAAMMDD.DAT JA GRAVADO.
+      *  09/08/2026 LLB     RENOMEADO O CADSAI GRAVADO AQUI PARA
+      *                     CADSAI_CORTE_AAAAMMDD.DAT. O EX08 GRAVA UM
+      *                     CADSAI PROPRIO (LAYOUT DE REAJUSTE, INCOMPA-
+      *                     TIVEL COM O DESTE PROGRAMA) NA MESMA DATA, E O
+      *                     JOB MESTRE EXECUTA OS DOIS NA MESMA RODADA,
+      *                     ENTAO NAO PODEM DISPUTAR O MESMO ARQUIVO.
+      *  09/08/2026 LLB     INCLUIDO CHECKPOINT DE REINICIO (CADCK6),
+      *                     NOS MOLDES DO CADCKP DO EX08: A ULTIMA
+      *                     MATRICULA PROCESSADA COM SUCESSO E GRAVADA A
+      *                     CADA REGISTRO, E CADSAI/CADEXC/CTL06 SO
+      *                     ABREM EM EXTEND QUANDO O CHECKPOINT INDICA
+      *                     UMA RETOMADA - CASO CONTRARIO ABREM EM
+      *                     OUTPUT, MESMO QUE O ARQUIVO DO DIA JA EXISTA.
+      *                     ANTES, SO O CADSAI TINHA PROTECAO CONTRA
+      *                     SOBRESCRITA (VIA EXTEND INCONDICIONAL), E
+      *                     ISSO DUPLICAVA REGISTROS NELE A CADA
+      *                     REEXECUCAO NO MESMO DIA ENQUANTO CADEXC E
+      *                     CTL06 ERAM TRUNCADOS - OS TRES SAIAM
+      *                     INCONSISTENTES ENTRE SI.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -19,9 +74,30 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CADENT ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT CADSAI ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADENT.
+      *    O NOME DO ARQUIVO DE SAIDA E MONTADO EM TEMPO DE EXECUCAO
+      *    (COM A DATA DO DIA) EM WS-NOME-CADSAI, POR ISSO O ASSIGN
+      *    APONTA PARA A VARIAVEL EM VEZ DE UM LITERAL FIXO.
+           SELECT CADSAI ASSIGN TO WS-NOME-CADSAI
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADSAI.
+           SELECT CADPAR ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADPAR.
+           SELECT CADEXC ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADEXC.
+           SELECT CTL06 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CTL06.
+      *    ARQUIVO DE CHECKPOINT, NOS MOLDES DO CADCKP DO EX08: GUARDA
+      *    A ULTIMA MATRICULA PROCESSADA COM SUCESSO, PARA QUE UMA
+      *    RETOMADA APOS ABEND CONTINUE DEPOIS DELA EM VEZ DE
+      *    REPROCESSAR CADENT DO INICIO.
+           SELECT CADCK6 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADCK6.
 
        DATA DIVISION.
        FILE SECTION.
@@ -30,53 +106,283 @@
            VALUE OF FILE-ID IS "CADENT.DAT".
 
        01 REG-ENT.
-           02 MAT-ENT      PIC 9(05).
+           COPY IDCOPY REPLACING ID-CAMPO BY MAT-ENT.
            02 NOME-ENT     PIC X(30).
            02 SAL-ENT      PIC 9(05)V99.
-       
+
        FD CADSAI
-           LABEL RECORD ARE STANDARD
-           VALUE OF FILE-ID IS "CADSAI.DAT".
+           LABEL RECORD ARE STANDARD.
 
        01 REG-SAI.
            02 MAT-SAI      PIC 9(05).
            02 NOME-SAI     PIC X(30).
            02 SAL-SAI      PIC 9(05)V99.
-        
+
+      *    ARQUIVO DE PARAMETROS: TRAZ O CORTE SALARIAL DA REVISAO
+      *    SALARIAL EM VIGOR, PARA NAO PRECISAR RECOMPILAR O
+      *    PROGRAMA A CADA NEGOCIACAO ANUAL.
+       FD CADPAR
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADPAR.DAT".
+
+       01 REG-PAR.
+           02 CORTE-PAR    PIC 9(05)V99.
+
+      *    ARQUIVO DE EXCECAO: REGISTROS DE CADENT CUJO SALARIO
+      *    FICOU ABAIXO DO CORTE, PARA O RH REVISAR SEM PRECISAR
+      *    COMPARAR CADENT COM CADSAI NA MAO.
+       FD CADEXC
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADEXC.DAT".
+
+       01 REG-EXC.
+           02 MAT-EXC      PIC 9(05).
+           02 NOME-EXC     PIC X(30).
+           02 SAL-EXC      PIC 9(05)V99.
+
+      *    TOTAL DE CONTROLE DA EXECUCAO: QUANTOS REGISTROS FORAM
+      *    LIDOS DE CADENT, QUANTOS SEGUIRAM PARA CADSAI, QUANTOS
+      *    FORAM EXCLUIDOS PARA CADEXC E A SOMA DOS SALARIOS DE
+      *    ENTRADA E DE SAIDA.
+       FD CTL06
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CTL06.DAT".
+
+       01 REG-CTL06.
+           02 QTD-LIDOS-CTL      PIC 9(07).
+           02 QTD-GRAVADOS-CTL   PIC 9(07).
+           02 QTD-EXCLUIDOS-CTL  PIC 9(07).
+           02 SAL-ENTRADA-CTL    PIC 9(09)V99.
+           02 SAL-SAIDA-CTL      PIC 9(09)V99.
+
+      *    ARQUIVO DE CHECKPOINT: GUARDA APENAS UM REGISTRO, A ULTIMA
+      *    MATRICULA PROCESSADA COM SUCESSO NA EXECUCAO ATUAL OU
+      *    ANTERIOR, PARA PERMITIR A RETOMADA DO JOB.
+       FD CADCK6
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADCK6.DAT".
+
+       01 REG-CK6.
+           02 MAT-CK6              PIC 9(05).
+
        WORKING-STORAGE SECTION.
        77 FIM-ARQ                 PIC X(03)       VALUE IS "NAO".
        77 SAL-NUM                 PIC 9(07).
+       77 FS-CADPAR               PIC X(02).
+       77 CORTE-SALARIAL          PIC 9(05)V99    VALUE 3000,00.
+       77 WS-DATA-ARQ             PIC 9(08).
+       77 WS-NOME-CADSAI          PIC X(30).
+       77 CONT-LIDOS              PIC 9(07)       VALUE ZEROS.
+       77 CONT-GRAVADOS           PIC 9(07)       VALUE ZEROS.
+       77 CONT-EXCLUIDOS          PIC 9(07)       VALUE ZEROS.
+       77 SOMA-SAL-ENTRADA        PIC 9(09)V99    VALUE ZEROS.
+       77 SOMA-SAL-SAIDA          PIC 9(09)V99    VALUE ZEROS.
+       77 FS-CADENT               PIC X(02).
+       77 FS-CADSAI               PIC X(02).
+       77 FS-CADEXC               PIC X(02).
+       77 FS-CTL06                PIC X(02).
+       77 FS-CADCK6               PIC X(02).
+       77 ULTIMA-MAT-PROC         PIC 9(05)       VALUE ZEROS.
+       77 RETOMANDO               PIC X(03)       VALUE "NAO".
+       77 ABORTAR-JOB             PIC X(03)       VALUE "NAO".
+       77 ERR-PROGRAMA            PIC X(08)       VALUE "EX06".
+       77 ERR-ARQUIVO             PIC X(12).
+       77 ERR-OPERACAO            PIC X(10)       VALUE "ABERTURA".
+       77 ERR-STATUS              PIC X(02).
 
        PROCEDURE DIVISION.
        EXFIX.
-       
+
        PERFORM INICIO.
        PERFORM PRINCIPAL
-           UNTIL FIM-ARQ EQUAL "SIM".
+           UNTIL FIM-ARQ EQUAL "SIM"
+              OR ABORTAR-JOB EQUAL "SIM".
        PERFORM TERMINO.
-       STOP RUN.
+       GOBACK.
 
        INICIO.
-           OPEN INPUT CADENT
-               OUTPUT CADSAI.
-           PERFORM LEITURA.
-       
+           PERFORM LE-PARAMETROS.
+           PERFORM LE-CHECKPOINT.
+           PERFORM GERA-NOME-CADSAI.
+           OPEN INPUT CADENT.
+      *    SO FAZ SENTIDO ACRESCENTAR AOS TRES ARQUIVOS DO DIA QUANDO A
+      *    EXECUCAO E UMA RETOMADA POR CHECKPOINT (RETOMANDO = "SIM"):
+      *    NESSE CASO ELES JA TRAZEM A PARTE DO DIA GRAVADA ANTES DO
+      *    ABEND E OPEN EXTEND CONTINUA DE ONDE PAROU. UMA REEXECUCAO
+      *    SEM CHECKPOINT PENDENTE (RETOMANDO = "NAO") E UM
+      *    REPROCESSAMENTO COMPLETO DE CADENT DESDE O INICIO, ENTAO OS
+      *    TRES ARQUIVOS PRECISAM SER RECRIADOS EM OUTPUT.
+           IF RETOMANDO EQUAL "SIM"
+               OPEN EXTEND CADSAI
+                    EXTEND CADEXC
+                    EXTEND CTL06
+           ELSE
+               OPEN OUTPUT CADSAI
+                    OUTPUT CADEXC
+                    OUTPUT CTL06
+           END-IF.
+           PERFORM VERIFICA-ABERTURA.
+           IF ABORTAR-JOB NOT EQUAL "SIM"
+               PERFORM LEITURA
+               IF ULTIMA-MAT-PROC GREATER ZEROS
+                   PERFORM LEITURA
+                       UNTIL FIM-ARQ EQUAL "SIM"
+                          OR MAT-ENT GREATER ULTIMA-MAT-PROC
+               END-IF
+           END-IF.
+
+      *    CONFERE O FILE STATUS DE CADA ARQUIVO ABERTO EM INICIO.
+      *    QUALQUER STATUS DIFERENTE DE "00" E REPASSADO AO SUBPROGRAMA
+      *    TRATERRO, QUE GRAVA UMA LINHA LEGIVEL EM ERRLOG.DAT EM VEZ
+      *    DE DEIXAR O JOB PARAR COM UM ABEND CRU. UM ARQUIVO
+      *    OBRIGATORIO QUE NAO ABRIU TAMBEM LIGA ABORTAR-JOB, PARA QUE
+      *    O PROGRAMA ENCERRE EM VEZ DE TENTAR LER UM ARQUIVO QUE
+      *    NUNCA FOI ABERTO (O QUE NUNCA SATISFARIA AT END).
+       VERIFICA-ABERTURA.
+           IF FS-CADENT NOT EQUAL "00"
+               MOVE "CADENT.DAT" TO ERR-ARQUIVO
+               MOVE FS-CADENT    TO ERR-STATUS
+               CALL "TRATERRO" USING ERR-PROGRAMA ERR-ARQUIVO
+                   ERR-OPERACAO ERR-STATUS
+               MOVE "SIM" TO ABORTAR-JOB.
+           IF FS-CADSAI NOT EQUAL "00"
+               MOVE "CADSAI.DAT" TO ERR-ARQUIVO
+               MOVE FS-CADSAI    TO ERR-STATUS
+               CALL "TRATERRO" USING ERR-PROGRAMA ERR-ARQUIVO
+                   ERR-OPERACAO ERR-STATUS
+               MOVE "SIM" TO ABORTAR-JOB.
+           IF FS-CADEXC NOT EQUAL "00"
+               MOVE "CADEXC.DAT" TO ERR-ARQUIVO
+               MOVE FS-CADEXC    TO ERR-STATUS
+               CALL "TRATERRO" USING ERR-PROGRAMA ERR-ARQUIVO
+                   ERR-OPERACAO ERR-STATUS
+               MOVE "SIM" TO ABORTAR-JOB.
+           IF FS-CTL06 NOT EQUAL "00"
+               MOVE "CTL06.DAT"  TO ERR-ARQUIVO
+               MOVE FS-CTL06     TO ERR-STATUS
+               CALL "TRATERRO" USING ERR-PROGRAMA ERR-ARQUIVO
+                   ERR-OPERACAO ERR-STATUS
+               MOVE "SIM" TO ABORTAR-JOB.
+
+      *    MONTA O NOME DO ARQUIVO DE SAIDA COM A DATA DO DIA, PARA
+      *    QUE EXECUCOES DE DIAS DIFERENTES NAO SE SOBRESCREVAM.
+       GERA-NOME-CADSAI.
+           ACCEPT WS-DATA-ARQ FROM DATE YYYYMMDD.
+           MOVE SPACES TO WS-NOME-CADSAI.
+           STRING "CADSAI_CORTE_" DELIMITED BY SIZE
+                  WS-DATA-ARQ DELIMITED BY SIZE
+                  ".DAT" DELIMITED BY SIZE
+               INTO WS-NOME-CADSAI.
+
+      *    LE O CORTE SALARIAL DO ARQUIVO DE PARAMETROS. SE O
+      *    ARQUIVO NAO EXISTIR, PERMANECE O VALOR-PADRAO DE 3000,00.
+       LE-PARAMETROS.
+           OPEN INPUT CADPAR.
+           IF FS-CADPAR EQUAL "00"
+               READ CADPAR
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CORTE-PAR TO CORTE-SALARIAL
+               END-READ
+               CLOSE CADPAR.
+
+      *    RECUPERA A ULTIMA MATRICULA PROCESSADA NA EXECUCAO ANTERIOR,
+      *    SE HOUVER, PARA DECIDIR SE O JOB COMECA DO ZERO OU RETOMA.
+       LE-CHECKPOINT.
+           MOVE ZEROS TO ULTIMA-MAT-PROC.
+           MOVE "NAO" TO RETOMANDO.
+           OPEN INPUT CADCK6.
+           IF FS-CADCK6 EQUAL "00"
+               READ CADCK6
+                   AT END
+                       MOVE ZEROS TO ULTIMA-MAT-PROC
+                   NOT AT END
+                       MOVE MAT-CK6 TO ULTIMA-MAT-PROC
+                       MOVE "SIM"   TO RETOMANDO
+               END-READ
+               CLOSE CADCK6.
+
        LEITURA.
            READ CADENT
                AT END
-               MOVE "SIM" TO FIM-ARQ.
-       
+                   MOVE "SIM" TO FIM-ARQ
+               NOT AT END
+                   ADD 1 TO CONT-LIDOS
+                   ADD SAL-ENT TO SOMA-SAL-ENTRADA
+           END-READ.
+
        PRINCIPAL.
            PERFORM GRAVACAO.
            PERFORM LEITURA.
-       
+
        GRAVACAO.
-           IF SAL-ENT NOT < 3000 THEN
+           IF SAL-ENT NOT < CORTE-SALARIAL THEN
                MOVE MAT-ENT TO MAT-SAI
                MOVE NOME-ENT TO NOME-SAI
                MOVE SAL-ENT TO SAL-SAI
-               WRITE REG-SAI.
-                              
+               WRITE REG-SAI
+               ADD 1 TO CONT-GRAVADOS
+               ADD SAL-SAI TO SOMA-SAL-SAIDA
+           ELSE
+               MOVE MAT-ENT TO MAT-EXC
+               MOVE NOME-ENT TO NOME-EXC
+               MOVE SAL-ENT TO SAL-EXC
+               WRITE REG-EXC
+               ADD 1 TO CONT-EXCLUIDOS.
+           PERFORM GRAVA-CHECKPOINT.
+
+      *    GRAVA O CHECKPOINT APOS CADA REGISTRO PROCESSADO COM
+      *    SUCESSO. O ARQUIVO GUARDA SEMPRE UM UNICO REGISTRO, POR
+      *    ISSO E REABERTO EM MODO OUTPUT A CADA ATUALIZACAO.
+       GRAVA-CHECKPOINT.
+           MOVE MAT-ENT TO MAT-CK6.
+           OPEN OUTPUT CADCK6.
+           IF FS-CADCK6 NOT EQUAL "00"
+               MOVE "CADCK6.DAT" TO ERR-ARQUIVO
+               MOVE FS-CADCK6    TO ERR-STATUS
+               CALL "TRATERRO" USING ERR-PROGRAMA ERR-ARQUIVO
+                   ERR-OPERACAO ERR-STATUS
+               MOVE "SIM" TO ABORTAR-JOB
+           ELSE
+               WRITE REG-CK6
+               IF FS-CADCK6 NOT EQUAL "00"
+                   MOVE "CADCK6.DAT" TO ERR-ARQUIVO
+                   MOVE FS-CADCK6    TO ERR-STATUS
+                   MOVE "GRAVACAO"   TO ERR-OPERACAO
+                   CALL "TRATERRO" USING ERR-PROGRAMA ERR-ARQUIVO
+                       ERR-OPERACAO ERR-STATUS
+                   MOVE "ABERTURA"   TO ERR-OPERACAO
+                   MOVE "SIM" TO ABORTAR-JOB
+               END-IF
+               CLOSE CADCK6
+               MOVE MAT-ENT TO ULTIMA-MAT-PROC
+           END-IF.
+
+      *    GRAVA O TOTAL DE CONTROLE DA EXECUCAO EM CTL06, PARA
+      *    CONFERENCIA DE QUE NADA SE PERDEU ENTRE CADENT E AS
+      *    SAIDAS (LIDOS = GRAVADOS + EXCLUIDOS).
+       GERA-RELATORIO-CTL.
+           MOVE CONT-LIDOS       TO QTD-LIDOS-CTL.
+           MOVE CONT-GRAVADOS    TO QTD-GRAVADOS-CTL.
+           MOVE CONT-EXCLUIDOS   TO QTD-EXCLUIDOS-CTL.
+           MOVE SOMA-SAL-ENTRADA TO SAL-ENTRADA-CTL.
+           MOVE SOMA-SAL-SAIDA   TO SAL-SAIDA-CTL.
+           WRITE REG-CTL06.
+
+      *    ZERA O CHECKPOINT AO FIM DE UMA EXECUCAO QUE PROCESSOU O
+      *    ARQUIVO INTEIRO, PARA QUE A PROXIMA EXECUCAO (DE UM NOVO
+      *    DIA) NAO SEJA CONFUNDIDA COM UMA RETOMADA.
+       ZERA-CHECKPOINT.
+           OPEN OUTPUT CADCK6.
+           CLOSE CADCK6.
+
        TERMINO.
+           IF ABORTAR-JOB NOT EQUAL "SIM"
+               PERFORM GERA-RELATORIO-CTL
+               PERFORM ZERA-CHECKPOINT
+           END-IF.
            CLOSE CADENT
-                 CADSAI.
\ No newline at end of file
+                 CADSAI
+                 CADEXC
+                 CTL06.
