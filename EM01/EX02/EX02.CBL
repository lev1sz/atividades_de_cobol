@@ -6,7 +6,52 @@
       *REMARKS        LE OS REGISTROS NO ARQUIVO
       *               CADALU(NUMERO,NOME,SEXO,
       *               DATA NASCIMENTO) E GRAVA EM
-      *               CADATU(NUMERO,NOME,DATA NASCIMENTO).
+      *               CADVAL(NUMERO,NOME,DATA NASCIMENTO).
+      *               TAMBEM GRAVA EM RELDEM UM RESUMO DEMOGRAFICO
+      *               (QUANTIDADE POR SEXO E POR FAIXA ETARIA).
+      *
+      *  HISTORICO DE ALTERACOES
+      *  DATA       AUTOR   DESCRICAO
+      *  09/08/2026 LLB     INCLUIDO RELATORIO RELDEM COM CONTAGEM
+      *                     POR SEXO E FAIXA ETARIA, A PARTIR DE
+      *                     SEXO-ENT E DATA-ENT, QUE ANTES ERAM
+      *                     LIDOS E DESCARTADOS.
+      *  09/08/2026 LLB     REG-ENT PASSOU A INCLUIR NOTA1 A NOTA4 NO
+      *                     FIM DO LAYOUT, MESMO SEM SEREM USADAS AQUI,
+      *                     PARA BATER COM O MESMO CADALU.DAT QUE O
+      *                     EX07 LE PARA CALCULAR A MEDIA PONDERADA -
+      *                     OS DOIS LEEM O MESMO ARQUIVO FISICO E
+      *                     PRECISAM CONCORDAR SOBRE ONDE CADA CAMPO
+      *                     COMECA.
+      *  09/08/2026 LLB     INCLUIDA VALIDACAO DA DATA DE NASCIMENTO.
+      *                     REGISTROS COM DATA INVALIDA VAO PARA O
+      *                     ARQUIVO DE EXCECAO REJDAT EM VEZ DE
+      *                     SEGUIR PARA O CADVAL.
+      *  09/08/2026 LLB     NUM-ENT PASSOU A VIR DO COPYBOOK IDCOPY,
+      *                     FONTE UNICA DO PIC DO IDENTIFICADOR
+      *                     COMPARTILHADO COM CADENT E CADFUN.
+      *  09/08/2026 LLB     TROCADO STOP RUN POR GOBACK PARA PERMITIR
+      *                     A CHAMADA DESTE PROGRAMA PELO JOB MESTRE
+      *                     (EX10) SEM ENCERRAR O RUNTIME INTEIRO.
+      *  09/08/2026 LLB     INCLUIDO ARQUIVO CTL02 COM O TOTAL DE
+      *                     CONTROLE DA EXECUCAO (LIDOS, GRAVADOS E
+      *                     REJEITADOS).
+      *  09/08/2026 LLB     ADICIONADO FILE STATUS EM TODOS OS SELECT E
+      *                     CHAMADA AO SUBPROGRAMA TRATERRO QUANDO A
+      *                     ABERTURA DE UM ARQUIVO OBRIGATORIO FALHA,
+      *                     EM VEZ DE DEIXAR O JOB ABENDAR SEM REGISTRO
+      *                     DO MOTIVO.
+      *  09/08/2026 LLB     INCLUIDO ABORTAR-JOB: UM ARQUIVO OBRIGATORIO
+      *                     QUE NAO ABRE AGORA ENCERRA O PROGRAMA APOS
+      *                     REGISTRAR EM ERRLOG, EM VEZ DE CAIR NUM
+      *                     LOOP DE LEITURA QUE NUNCA CHEGA NO FIM DE
+      *                     ARQUIVO.
+      *  09/08/2026 LLB     RENOMEADA A SAIDA DESTE PROGRAMA DE CADATU.DAT
+      *                     PARA CADVAL.DAT. O EX07 GRAVA SEU PROPRIO
+      *                     CADATU.DAT (INDEXADO, LAYOUT DIFERENTE) E O
+      *                     JOB MESTRE EXECUTA OS DOIS NA MESMA RODADA,
+      *                     ENTAO OS DOIS NAO PODEM DISPUTAR O MESMO
+      *                     NOME DE ARQUIVO FISICO.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -17,9 +62,20 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CADALU ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT CADATU ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADALU.
+           SELECT CADVAL ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADVAL.
+           SELECT RELDEM ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-RELDEM.
+           SELECT REJDAT ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-REJDAT.
+           SELECT CTL02 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CTL02.
 
        DATA DIVISION.
        FILE SECTION.
@@ -27,18 +83,26 @@
            LABEL RECORD ARE STANDARD
            VALUE OF FILE-ID IS "CADALU.DAT".
        
+      *    AS NOTAS (NOTA1 A NOTA4) NAO SAO USADAS POR ESTE PROGRAMA,
+      *    MAS PRECISAM CONSTAR NO LAYOUT PARA BATER COM O MESMO
+      *    CADALU.DAT LIDO PELO EX07/EX14, QUE USA ESSES CAMPOS PARA
+      *    CALCULAR A MEDIA PONDERADA DO ALUNO.
        01 REG-ENT.
-           02 NUM-ENT     PIC 9(05).
+           COPY IDCOPY REPLACING ID-CAMPO BY NUM-ENT.
            02 NOME-ENT    PIC X(20).
            02 SEXO-ENT    PIC X(01).
            02 DATA-ENT.
                03 DIA-ENT PIC 9(02).
                03 MES-ENT PIC 9(02).
                03 ANO-ENT PIC 9(04).
+           02 NOTA1       PIC 9(2)V99.
+           02 NOTA2       PIC 9(2)V99.
+           02 NOTA3       PIC 9(2)V99.
+           02 NOTA4       PIC 9(2)V99.
 
-       FD CADATU
+       FD CADVAL
            LABEL RECORD ARE STANDARD
-           VALUE OF FILE-ID IS "CADATU.DAT".
+           VALUE OF FILE-ID IS "CADVAL.DAT".
 
        01 REG-SAI.
            02 NUM-SAI     PIC 9(05).
@@ -48,37 +112,303 @@
                03 MES-SAI PIC 9(02).
                03 ANO-SAI PIC 9(04).
 
+      *    RELATORIO DEMOGRAFICO: CONTAGEM DE ALUNOS POR SEXO E POR
+      *    FAIXA ETARIA, CALCULADA A PARTIR DE SEXO-ENT E DATA-ENT.
+       FD RELDEM
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "RELDEM.DAT".
+
+       01 REG-DEM.
+           02 TIPO-DEM        PIC X(05).
+           02 CHAVE-DEM       PIC X(10).
+           02 QTD-DEM         PIC 9(05).
+
+      *    ARQUIVO DE EXCECAO: ALUNOS COM DATA DE NASCIMENTO INVALIDA
+      *    (DIA/MES INEXISTENTE OU DATA NO FUTURO), REJEITADOS ANTES
+      *    DE SEGUIREM PARA O CADVAL.
+       FD REJDAT
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "REJDAT.DAT".
+
+       01 REG-REJ.
+           02 NUM-REJ         PIC 9(05).
+           02 NOME-REJ        PIC X(20).
+           02 DATA-REJ.
+               03 DIA-REJ PIC 9(02).
+               03 MES-REJ PIC 9(02).
+               03 ANO-REJ PIC 9(04).
+
+      *    TOTAL DE CONTROLE DA EXECUCAO: QUANTOS REGISTROS FORAM
+      *    LIDOS DE CADALU, QUANTOS SEGUIRAM PARA CADVAL E QUANTOS
+      *    FORAM REJEITADOS PARA REJDAT.
+       FD CTL02
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CTL02.DAT".
+
+       01 REG-CTL02.
+           02 QTD-LIDOS-CTL      PIC 9(07).
+           02 QTD-GRAVADOS-CTL   PIC 9(07).
+           02 QTD-REJEITADOS-CTL PIC 9(07).
+
        WORKING-STORAGE SECTION.
+       77 CONT-LIDOS          PIC 9(07)   VALUE ZEROS.
+       77 CONT-GRAVADOS       PIC 9(07)   VALUE ZEROS.
+       77 CONT-REJEITADOS     PIC 9(07)   VALUE ZEROS.
        77 FIM-ARQ PIC X(03) VALUE "NAO".
+       77 DATA-VALIDA         PIC X(03)   VALUE "SIM".
+       77 BISSEXTO            PIC X(03)   VALUE "NAO".
+       77 QUOC-DIV            PIC 9(04).
+       77 RESTO-DIV           PIC 9(04).
+
+       01 DATA-ATUAL.
+           02 ANO-ATUAL       PIC 9(04).
+           02 MES-ATUAL       PIC 9(02).
+           02 DIA-ATUAL       PIC 9(02).
+
+       77 IDADE-CALC          PIC 9(03).
+
+       77 CONT-SEXO-M         PIC 9(05)   VALUE ZEROS.
+       77 CONT-SEXO-F         PIC 9(05)   VALUE ZEROS.
+       77 CONT-SEXO-O         PIC 9(05)   VALUE ZEROS.
+       77 CONT-FAIXA-1        PIC 9(05)   VALUE ZEROS.
+       77 CONT-FAIXA-2        PIC 9(05)   VALUE ZEROS.
+       77 CONT-FAIXA-3        PIC 9(05)   VALUE ZEROS.
+       77 CONT-FAIXA-4        PIC 9(05)   VALUE ZEROS.
+       77 CONT-FAIXA-5        PIC 9(05)   VALUE ZEROS.
+
+       77 FS-CADALU           PIC X(02).
+       77 FS-CADVAL           PIC X(02).
+       77 FS-RELDEM           PIC X(02).
+       77 FS-REJDAT           PIC X(02).
+       77 FS-CTL02            PIC X(02).
+       77 ABORTAR-JOB         PIC X(03)   VALUE "NAO".
+       77 ERR-PROGRAMA        PIC X(08)   VALUE "EX02".
+       77 ERR-ARQUIVO         PIC X(12).
+       77 ERR-OPERACAO        PIC X(10)   VALUE "ABERTURA".
+       77 ERR-STATUS          PIC X(02).
 
        PROCEDURE DIVISION.
        EXFIX.
 
        PERFORM INICIO.
        PERFORM PRINCIPAL
-           UNTIL FIM-ARQ EQUAL "SIM".
+           UNTIL FIM-ARQ EQUAL "SIM"
+              OR ABORTAR-JOB EQUAL "SIM".
        PERFORM TERMINO.
-       STOP RUN.
+       GOBACK.
 
        INICIO.
+           ACCEPT DATA-ATUAL FROM DATE YYYYMMDD.
            OPEN INPUT CADALU
-               OUTPUT CADATU.
-           PERFORM LEITURA.
+               OUTPUT CADVAL
+               OUTPUT RELDEM
+               OUTPUT REJDAT
+               OUTPUT CTL02.
+           PERFORM VERIFICA-ABERTURA.
+           IF ABORTAR-JOB NOT EQUAL "SIM"
+               PERFORM LEITURA
+           END-IF.
+
+      *    CONFERE O FILE STATUS DE CADA ARQUIVO ABERTO EM INICIO.
+      *    QUALQUER STATUS DIFERENTE DE "00" E REPASSADO AO SUBPROGRAMA
+      *    TRATERRO, QUE GRAVA UMA LINHA LEGIVEL EM ERRLOG.DAT EM VEZ
+      *    DE DEIXAR O JOB PARAR COM UM ABEND CRU. UM ARQUIVO
+      *    OBRIGATORIO QUE NAO ABRIU TAMBEM LIGA ABORTAR-JOB, PARA QUE
+      *    O PROGRAMA ENCERRE EM VEZ DE TENTAR LER UM ARQUIVO QUE
+      *    NUNCA FOI ABERTO (O QUE NUNCA SATISFARIA AT END).
+       VERIFICA-ABERTURA.
+           IF FS-CADALU NOT EQUAL "00"
+               MOVE "CADALU.DAT" TO ERR-ARQUIVO
+               MOVE FS-CADALU    TO ERR-STATUS
+               CALL "TRATERRO" USING ERR-PROGRAMA ERR-ARQUIVO
+                   ERR-OPERACAO ERR-STATUS
+               MOVE "SIM" TO ABORTAR-JOB.
+           IF FS-CADVAL NOT EQUAL "00"
+               MOVE "CADVAL.DAT" TO ERR-ARQUIVO
+               MOVE FS-CADVAL    TO ERR-STATUS
+               CALL "TRATERRO" USING ERR-PROGRAMA ERR-ARQUIVO
+                   ERR-OPERACAO ERR-STATUS
+               MOVE "SIM" TO ABORTAR-JOB.
+           IF FS-RELDEM NOT EQUAL "00"
+               MOVE "RELDEM.DAT" TO ERR-ARQUIVO
+               MOVE FS-RELDEM    TO ERR-STATUS
+               CALL "TRATERRO" USING ERR-PROGRAMA ERR-ARQUIVO
+                   ERR-OPERACAO ERR-STATUS
+               MOVE "SIM" TO ABORTAR-JOB.
+           IF FS-REJDAT NOT EQUAL "00"
+               MOVE "REJDAT.DAT" TO ERR-ARQUIVO
+               MOVE FS-REJDAT    TO ERR-STATUS
+               CALL "TRATERRO" USING ERR-PROGRAMA ERR-ARQUIVO
+                   ERR-OPERACAO ERR-STATUS
+               MOVE "SIM" TO ABORTAR-JOB.
+           IF FS-CTL02 NOT EQUAL "00"
+               MOVE "CTL02.DAT"  TO ERR-ARQUIVO
+               MOVE FS-CTL02     TO ERR-STATUS
+               CALL "TRATERRO" USING ERR-PROGRAMA ERR-ARQUIVO
+                   ERR-OPERACAO ERR-STATUS
+               MOVE "SIM" TO ABORTAR-JOB.
 
        LEITURA.
            READ CADALU
                AT END
-               MOVE "SIM" TO FIM-ARQ.
+                   MOVE "SIM" TO FIM-ARQ
+               NOT AT END
+                   ADD 1 TO CONT-LIDOS
+           END-READ.
        PRINCIPAL.
+           PERFORM VALIDA-DATA.
            PERFORM GRAVACAO.
+           IF DATA-VALIDA EQUAL "SIM"
+               PERFORM APURA-DEMOGRAFIA.
            PERFORM LEITURA.
 
+      *    VALIDA SE DIA-ENT/MES-ENT/ANO-ENT FORMAM UMA DATA DE
+      *    CALENDARIO REAL E QUE NAO ESTA NO FUTURO.
+       VALIDA-DATA.
+           MOVE "SIM" TO DATA-VALIDA.
+           IF MES-ENT LESS 1 OR MES-ENT GREATER 12
+               MOVE "NAO" TO DATA-VALIDA
+           ELSE
+               PERFORM VERIFICA-DIA-MES.
+
+           IF ANO-ENT GREATER ANO-ATUAL
+               MOVE "NAO" TO DATA-VALIDA
+           ELSE
+               IF ANO-ENT EQUAL ANO-ATUAL
+                   IF MES-ENT GREATER MES-ATUAL
+                       MOVE "NAO" TO DATA-VALIDA
+                   ELSE
+                       IF MES-ENT EQUAL MES-ATUAL
+                          AND DIA-ENT GREATER DIA-ATUAL
+                           MOVE "NAO" TO DATA-VALIDA.
+
+      *    CONFERE SE DIA-ENT E COMPATIVEL COM O NUMERO DE DIAS DO
+      *    MES-ENT, LEVANDO EM CONTA ANO BISSEXTO PARA FEVEREIRO.
+       VERIFICA-DIA-MES.
+           MOVE "NAO" TO BISSEXTO.
+           DIVIDE ANO-ENT BY 4 GIVING QUOC-DIV REMAINDER RESTO-DIV.
+           IF RESTO-DIV EQUAL ZEROS
+               DIVIDE ANO-ENT BY 100 GIVING QUOC-DIV
+                   REMAINDER RESTO-DIV
+               IF RESTO-DIV NOT EQUAL ZEROS
+                   MOVE "SIM" TO BISSEXTO
+               ELSE
+                   DIVIDE ANO-ENT BY 400 GIVING QUOC-DIV
+                       REMAINDER RESTO-DIV
+                   IF RESTO-DIV EQUAL ZEROS
+                       MOVE "SIM" TO BISSEXTO.
+
+           EVALUATE MES-ENT
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   IF DIA-ENT LESS 1 OR DIA-ENT GREATER 30
+                       MOVE "NAO" TO DATA-VALIDA
+               WHEN 2
+                   IF BISSEXTO EQUAL "SIM"
+                       IF DIA-ENT LESS 1 OR DIA-ENT GREATER 29
+                           MOVE "NAO" TO DATA-VALIDA
+                       END-IF
+                   ELSE
+                       IF DIA-ENT LESS 1 OR DIA-ENT GREATER 28
+                           MOVE "NAO" TO DATA-VALIDA
+                       END-IF
+               WHEN OTHER
+                   IF DIA-ENT LESS 1 OR DIA-ENT GREATER 31
+                       MOVE "NAO" TO DATA-VALIDA
+           END-EVALUATE.
+
        GRAVACAO.
-           MOVE NUM-ENT TO NUM-SAI.
-           MOVE NOME-ENT TO NOME-SAI.
-           MOVE DATA-ENT TO DATA-SAI.
-           WRITE REG-SAI.
+           IF DATA-VALIDA EQUAL "SIM"
+               MOVE NUM-ENT TO NUM-SAI
+               MOVE NOME-ENT TO NOME-SAI
+               MOVE DATA-ENT TO DATA-SAI
+               WRITE REG-SAI
+               ADD 1 TO CONT-GRAVADOS
+           ELSE
+               MOVE NUM-ENT  TO NUM-REJ
+               MOVE NOME-ENT TO NOME-REJ
+               MOVE DATA-ENT TO DATA-REJ
+               WRITE REG-REJ
+               ADD 1 TO CONT-REJEITADOS.
+
+      *    ACUMULA AS CONTAGENS POR SEXO E POR FAIXA ETARIA A PARTIR
+      *    DA IDADE CALCULADA COM BASE NA DATA ATUAL DO SISTEMA.
+       APURA-DEMOGRAFIA.
+           EVALUATE TRUE
+               WHEN SEXO-ENT EQUAL "M" OR SEXO-ENT EQUAL "m"
+                   ADD 1 TO CONT-SEXO-M
+               WHEN SEXO-ENT EQUAL "F" OR SEXO-ENT EQUAL "f"
+                   ADD 1 TO CONT-SEXO-F
+               WHEN OTHER
+                   ADD 1 TO CONT-SEXO-O
+           END-EVALUATE.
+
+           COMPUTE IDADE-CALC = ANO-ATUAL - ANO-ENT.
+           IF MES-ENT GREATER MES-ATUAL
+               SUBTRACT 1 FROM IDADE-CALC
+           ELSE
+               IF MES-ENT EQUAL MES-ATUAL AND DIA-ENT GREATER DIA-ATUAL
+                   SUBTRACT 1 FROM IDADE-CALC.
+
+           EVALUATE TRUE
+               WHEN IDADE-CALC LESS 18
+                   ADD 1 TO CONT-FAIXA-1
+               WHEN IDADE-CALC LESS 26
+                   ADD 1 TO CONT-FAIXA-2
+               WHEN IDADE-CALC LESS 36
+                   ADD 1 TO CONT-FAIXA-3
+               WHEN IDADE-CALC LESS 51
+                   ADD 1 TO CONT-FAIXA-4
+               WHEN OTHER
+                   ADD 1 TO CONT-FAIXA-5
+           END-EVALUATE.
+
+      *    GRAVA NO RELDEM O RESUMO FINAL DAS CONTAGENS POR SEXO E
+      *    POR FAIXA ETARIA APURADAS DURANTE A LEITURA DE CADALU.
+       GERA-RELATORIO-DEM.
+           MOVE "SEXO" TO TIPO-DEM.
+           MOVE "M"        TO CHAVE-DEM.
+           MOVE CONT-SEXO-M TO QTD-DEM.
+           WRITE REG-DEM.
+           MOVE "F"        TO CHAVE-DEM.
+           MOVE CONT-SEXO-F TO QTD-DEM.
+           WRITE REG-DEM.
+           MOVE "OUTRO"    TO CHAVE-DEM.
+           MOVE CONT-SEXO-O TO QTD-DEM.
+           WRITE REG-DEM.
+
+           MOVE "FAIXA" TO TIPO-DEM.
+           MOVE "ATE 17"   TO CHAVE-DEM.
+           MOVE CONT-FAIXA-1 TO QTD-DEM.
+           WRITE REG-DEM.
+           MOVE "18 A 25"  TO CHAVE-DEM.
+           MOVE CONT-FAIXA-2 TO QTD-DEM.
+           WRITE REG-DEM.
+           MOVE "26 A 35"  TO CHAVE-DEM.
+           MOVE CONT-FAIXA-3 TO QTD-DEM.
+           WRITE REG-DEM.
+           MOVE "36 A 50"  TO CHAVE-DEM.
+           MOVE CONT-FAIXA-4 TO QTD-DEM.
+           WRITE REG-DEM.
+           MOVE "51 OU +"  TO CHAVE-DEM.
+           MOVE CONT-FAIXA-5 TO QTD-DEM.
+           WRITE REG-DEM.
+
+      *    GRAVA O TOTAL DE CONTROLE DA EXECUCAO EM CTL02, PARA
+      *    CONFERENCIA DE QUE NADA SE PERDEU ENTRE CADALU E AS
+      *    SAIDAS (LIDOS = GRAVADOS + REJEITADOS).
+       GERA-RELATORIO-CTL.
+           MOVE CONT-LIDOS      TO QTD-LIDOS-CTL.
+           MOVE CONT-GRAVADOS   TO QTD-GRAVADOS-CTL.
+           MOVE CONT-REJEITADOS TO QTD-REJEITADOS-CTL.
+           WRITE REG-CTL02.
 
        TERMINO.
+           IF ABORTAR-JOB NOT EQUAL "SIM"
+               PERFORM GERA-RELATORIO-DEM
+               PERFORM GERA-RELATORIO-CTL
+           END-IF.
            CLOSE CADALU
-                 CADATU.
\ No newline at end of file
+                 CADVAL
+                 RELDEM
+                 REJDAT
+                 CTL02.
