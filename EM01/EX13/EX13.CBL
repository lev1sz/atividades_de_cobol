@@ -0,0 +1,180 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EX13.
+       AUTHOR.        LEVI LIMA BELTRAO.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+       SECURITY.      APENAS O AUTOR PODE MODIFICAR.
+      *REMARKS.       CONSULTA INTERATIVA DE SALARIO DE FUNCIONARIO.
+      *               O OPERADOR INFORMA O CODIGO DO FUNCIONARIO E O
+      *               PROGRAMA MOSTRA NA TELA O NOME, O SALARIO ANTES
+      *               DO REAJUSTE (LIDO DE CADFUN.DAT) E O SALARIO
+      *               DEPOIS DO REAJUSTE (LIDO DO CADSAI DO DIA
+      *               GERADO PELO EX08), PARA RESPONDER UMA LIGACAO DO
+      *               HELP DESK SEM PRECISAR ABRIR OS ARQUIVOS NUM
+      *               EDITOR DE TEXTO.
+      *
+      *  HISTORICO DE ALTERACOES
+      *  DATA       AUTOR   DESCRICAO
+      *  09/08/2026 LLB     CRIACAO DO PROGRAMA.
+      *  09/08/2026 LLB     A ABERTURA DE CADFUN, ARQUIVO OBRIGATORIO,
+      *                     PASSOU A CONFERIR O FILE STATUS E CHAMAR O
+      *                     SUBPROGRAMA TRATERRO QUANDO FALHA, EM VEZ DE
+      *                     CAIR DIRETO NA LEITURA DE UM ARQUIVO NUNCA
+      *                     ABERTO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. LEVI-PC.
+       OBJECT-COMPUTER. LEVI-PC.
+       SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADFUN ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADFUN.
+      *    O CADSAI DO DIA E O MESMO ARQUIVO QUE O EX08 GERA COM A
+      *    DATA NO NOME (CADSAI_AAAAMMDD.DAT).
+           SELECT CADSAI ASSIGN TO WS-NOME-CADSAI
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADSAI.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFUN
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADFUN.DAT".
+
+       01 REG-FUN.
+           COPY IDCOPY REPLACING ID-CAMPO BY COD-ENT.
+           02 NOME-ENT            PIC X(20).
+           02 SAL-ENT             PIC 9(05)V99.
+
+       FD CADSAI
+           LABEL RECORD ARE STANDARD.
+
+       01 REG-SAI.
+           02 COD-SAI             PIC 9(05).
+           02 NOME-SAI            PIC X(20).
+           02 SAL-SAI             PIC 9(05)V99.
+
+       WORKING-STORAGE SECTION.
+       77 FS-CADFUN               PIC X(02).
+       77 FS-CADSAI               PIC X(02).
+       77 WS-DATA-ARQ             PIC 9(08).
+       77 WS-NOME-CADSAI          PIC X(30).
+       77 WS-COD-CONSULTA         PIC 9(05).
+       77 WS-CONTINUA             PIC X(01)       VALUE "S".
+       77 ACHOU-FUN               PIC X(03)       VALUE "NAO".
+       77 ACHOU-SAI               PIC X(03)       VALUE "NAO".
+       77 FIM-FUN                 PIC X(03)       VALUE "NAO".
+       77 FIM-SAI                 PIC X(03)       VALUE "NAO".
+       77 WS-NOME-ACHADO          PIC X(20).
+       77 WS-SAL-ANTES            PIC 9(05)V99    VALUE ZEROS.
+       77 WS-SAL-DEPOIS           PIC 9(05)V99    VALUE ZEROS.
+       77 ERR-PROGRAMA            PIC X(08)       VALUE "EX13".
+       77 ERR-ARQUIVO             PIC X(12).
+       77 ERR-OPERACAO            PIC X(10)       VALUE "ABERTURA".
+       77 ERR-STATUS              PIC X(02).
+
+       PROCEDURE DIVISION.
+       EXFIX.
+
+       PERFORM GERA-NOME-CADSAI.
+       PERFORM CONSULTA-LOOP
+           UNTIL WS-CONTINUA EQUAL "N" OR WS-CONTINUA EQUAL "n".
+       GOBACK.
+
+      *    MONTA O NOME DO CADSAI DO DIA, NO MESMO FORMATO QUE O EX08
+      *    USA PARA GRAVAR A SAIDA DA EXECUCAO DE HOJE.
+       GERA-NOME-CADSAI.
+           ACCEPT WS-DATA-ARQ FROM DATE YYYYMMDD.
+           MOVE SPACES TO WS-NOME-CADSAI.
+           STRING "CADSAI_REAJ_" DELIMITED BY SIZE
+                  WS-DATA-ARQ DELIMITED BY SIZE
+                  ".DAT" DELIMITED BY SIZE
+               INTO WS-NOME-CADSAI.
+
+      *    PEDE UM CODIGO DE FUNCIONARIO, CONSULTA OS DOIS ARQUIVOS E
+      *    MOSTRA O RESULTADO. O CODIGO 00000 ENCERRA O PROGRAMA.
+       CONSULTA-LOOP.
+           DISPLAY "INFORME O CODIGO DO FUNCIONARIO (00000 P/ SAIR): ".
+           ACCEPT WS-COD-CONSULTA.
+           IF WS-COD-CONSULTA EQUAL ZEROS
+               MOVE "N" TO WS-CONTINUA
+           ELSE
+               PERFORM PROCURA-FUNCIONARIO
+               PERFORM EXIBE-RESULTADO
+               DISPLAY "CONSULTAR OUTRO FUNCIONARIO? (S/N): "
+               ACCEPT WS-CONTINUA.
+
+      *    PROCURA O CODIGO INFORMADO EM CADFUN (SALARIO ANTES) E NO
+      *    CADSAI DO DIA (SALARIO DEPOIS DO REAJUSTE DO EX08).
+       PROCURA-FUNCIONARIO.
+           MOVE "NAO"   TO ACHOU-FUN.
+           MOVE "NAO"   TO ACHOU-SAI.
+           MOVE "NAO"   TO FIM-FUN.
+           MOVE "NAO"   TO FIM-SAI.
+           MOVE ZEROS   TO WS-SAL-ANTES WS-SAL-DEPOIS.
+           MOVE SPACES  TO WS-NOME-ACHADO.
+
+           OPEN INPUT CADFUN.
+           IF FS-CADFUN NOT EQUAL "00"
+               MOVE "CADFUN.DAT" TO ERR-ARQUIVO
+               MOVE FS-CADFUN    TO ERR-STATUS
+               CALL "TRATERRO" USING ERR-PROGRAMA ERR-ARQUIVO
+                   ERR-OPERACAO ERR-STATUS
+               MOVE "SIM" TO FIM-FUN
+           ELSE
+               PERFORM LEITURA-FUN
+                   UNTIL FIM-FUN EQUAL "SIM"
+                      OR ACHOU-FUN EQUAL "SIM"
+               CLOSE CADFUN
+           END-IF.
+
+           OPEN INPUT CADSAI.
+           IF FS-CADSAI EQUAL "00"
+               PERFORM LEITURA-SAI
+                   UNTIL FIM-SAI EQUAL "SIM"
+                      OR ACHOU-SAI EQUAL "SIM"
+               CLOSE CADSAI.
+
+       LEITURA-FUN.
+           READ CADFUN
+               AT END
+                   MOVE "SIM" TO FIM-FUN
+               NOT AT END
+                   IF COD-ENT EQUAL WS-COD-CONSULTA
+                       MOVE "SIM"    TO ACHOU-FUN
+                       MOVE NOME-ENT TO WS-NOME-ACHADO
+                       MOVE SAL-ENT  TO WS-SAL-ANTES
+                   END-IF
+           END-READ.
+
+       LEITURA-SAI.
+           READ CADSAI
+               AT END
+                   MOVE "SIM" TO FIM-SAI
+               NOT AT END
+                   IF COD-SAI EQUAL WS-COD-CONSULTA
+                       MOVE "SIM"    TO ACHOU-SAI
+                       MOVE NOME-SAI TO WS-NOME-ACHADO
+                       MOVE SAL-SAI  TO WS-SAL-DEPOIS
+                   END-IF
+           END-READ.
+
+      *    MOSTRA O RESULTADO DA CONSULTA CONFORME O QUE FOI OU NAO
+      *    FOI ENCONTRADO EM CADA ARQUIVO.
+       EXIBE-RESULTADO.
+           IF ACHOU-FUN EQUAL "NAO"
+               DISPLAY "FUNCIONARIO NAO ENCONTRADO EM CADFUN.DAT."
+           ELSE
+               DISPLAY "NOME.............: " WS-NOME-ACHADO
+               DISPLAY "SALARIO ANTES....: " WS-SAL-ANTES
+               IF ACHOU-SAI EQUAL "SIM"
+                   DISPLAY "SALARIO DEPOIS...: " WS-SAL-DEPOIS
+               ELSE
+                   DISPLAY "SALARIO DEPOIS...: REAJUSTE AINDA NAO"
+                   DISPLAY "                   PROCESSADO HOJE"
+               END-IF
+           END-IF.
