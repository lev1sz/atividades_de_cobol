@@ -0,0 +1,15 @@
+      *****************************************************************
+      *    COPYBOOK.      IDCOPY.
+      *    AUTOR.         LEVI LIMA BELTRAO.
+      *    DATA-ESCRITA.  09/08/2026.
+      *    REMARKS.       DEFINE O IDENTIFICADOR NUMERICO DE 5
+      *                   DIGITOS USADO EM CADALU (MATRICULA DE
+      *                   ALUNO), CADENT E CADFUN (CODIGO DE
+      *                   FUNCIONARIO). CADA PROGRAMA DEVE INCLUIR
+      *                   ESTE COPYBOOK COM REPLACING PARA DAR AO
+      *                   CAMPO O NOME USADO NA SUA FD, MANTENDO O
+      *                   PIC EM UMA UNICA FONTE DE VERDADE.
+      *
+      *    USO:           COPY IDCOPY REPLACING ID-CAMPO BY NUM-ENT.
+      *****************************************************************
+           02 ID-CAMPO             PIC 9(05).
