@@ -0,0 +1,203 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EX11.
+       AUTHOR.        LEVI LIMA BELTRAO.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+       SECURITY.      APENAS O AUTOR PODE MODIFICAR.
+      *REMARKS.       LE O ARQUIVO CADENT (FOLHA BRUTA) E O CADSAI DO
+      *               DIA GERADO PELO EX06 (FOLHA QUE PASSOU DO CORTE
+      *               SALARIAL) E GRAVA EM RELREC UM RESUMO COM A
+      *               QUANTIDADE DE REGISTROS E A SOMA DOS SALARIOS DE
+      *               ENTRADA, RETIDOS E EXCLUIDOS PELO CORTE, PARA A
+      *               CONFERENCIA MENSAL DE FOLHA COM O FINANCEIRO.
+      *
+      *  HISTORICO DE ALTERACOES
+      *  DATA       AUTOR   DESCRICAO
+      *  09/08/2026 LLB     CRIACAO DO PROGRAMA.
+      *  09/08/2026 LLB     INCLUIDO ABORTAR-JOB: UM ARQUIVO OBRIGATORIO
+      *                     QUE NAO ABRE AGORA ENCERRA O PROGRAMA APOS
+      *                     REGISTRAR EM ERRLOG, EM VEZ DE CAIR NUM LOOP
+      *                     DE LEITURA QUE NUNCA CHEGA NO FIM DE ARQUIVO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. LEVI-PC.
+       OBJECT-COMPUTER. LEVI-PC.
+       SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADENT ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADENT.
+      *    O CADSAI DO DIA E O MESMO ARQUIVO QUE O EX06 GERA COM A
+      *    DATA NO NOME (CADSAI_AAAAMMDD.DAT), POR ISSO O ASSIGN
+      *    APONTA PARA A VARIAVEL MONTADA EM TEMPO DE EXECUCAO.
+           SELECT CADSAI ASSIGN TO WS-NOME-CADSAI
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADSAI.
+           SELECT RELREC ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-RELREC.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADENT
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADENT.DAT".
+
+       01 REG-ENT.
+           COPY IDCOPY REPLACING ID-CAMPO BY MAT-ENT.
+           02 NOME-ENT     PIC X(30).
+           02 SAL-ENT      PIC 9(05)V99.
+
+       FD CADSAI
+           LABEL RECORD ARE STANDARD.
+
+       01 REG-SAI.
+           02 MAT-SAI      PIC 9(05).
+           02 NOME-SAI     PIC X(30).
+           02 SAL-SAI      PIC 9(05)V99.
+
+      *    RESUMO DE RECONCILIACAO: UMA LINHA PARA O TOTAL DE ENTRADA
+      *    (CADENT), UMA PARA O TOTAL RETIDO (CADSAI DO DIA) E UMA
+      *    PARA O TOTAL EXCLUIDO PELO CORTE SALARIAL (A DIFERENCA
+      *    ENTRE OS DOIS), COM QUANTIDADE DE REGISTROS E SOMA DE
+      *    SALARIOS EM CADA LINHA.
+       FD RELREC
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "RELREC.DAT".
+
+       01 REG-REC.
+           02 TIPO-REC       PIC X(10).
+           02 QTD-REC        PIC 9(07).
+           02 VALOR-REC      PIC 9(09)V99.
+
+       WORKING-STORAGE SECTION.
+       77 FIM-ENT                 PIC X(03)       VALUE "NAO".
+       77 FIM-SAI                 PIC X(03)       VALUE "NAO".
+       77 WS-DATA-ARQ              PIC 9(08).
+       77 WS-NOME-CADSAI           PIC X(30).
+       77 CONT-ENT                 PIC 9(07)       VALUE ZEROS.
+       77 CONT-SAI                 PIC 9(07)       VALUE ZEROS.
+       77 SOMA-SAL-ENT             PIC 9(09)V99    VALUE ZEROS.
+       77 SOMA-SAL-SAI             PIC 9(09)V99    VALUE ZEROS.
+       77 CONT-EXC                 PIC 9(07)       VALUE ZEROS.
+       77 SOMA-SAL-EXC             PIC 9(09)V99    VALUE ZEROS.
+       77 FS-CADENT                PIC X(02).
+       77 FS-CADSAI                PIC X(02).
+       77 FS-RELREC                PIC X(02).
+       77 ERR-PROGRAMA             PIC X(08)       VALUE "EX11".
+       77 ERR-ARQUIVO              PIC X(12).
+       77 ERR-OPERACAO             PIC X(10)       VALUE "ABERTURA".
+       77 ERR-STATUS               PIC X(02).
+       77 ABORTAR-JOB              PIC X(03)       VALUE "NAO".
+
+       PROCEDURE DIVISION.
+       EXFIX.
+
+       PERFORM INICIO.
+       IF ABORTAR-JOB NOT EQUAL "SIM"
+           PERFORM LE-CADENT
+               UNTIL FIM-ENT EQUAL "SIM"
+           PERFORM LE-CADSAI
+               UNTIL FIM-SAI EQUAL "SIM"
+           PERFORM APURA-EXCLUIDOS
+           PERFORM GERA-RELATORIO
+       END-IF.
+       PERFORM TERMINO.
+       GOBACK.
+
+       INICIO.
+           PERFORM GERA-NOME-CADSAI.
+           OPEN INPUT CADENT
+                      CADSAI
+               OUTPUT RELREC.
+           PERFORM VERIFICA-ABERTURA.
+
+      *    MONTA O NOME DO CADSAI DO DIA, NO MESMO FORMATO QUE O EX06
+      *    USA PARA GRAVAR A SAIDA DA EXECUCAO DE HOJE.
+       GERA-NOME-CADSAI.
+           ACCEPT WS-DATA-ARQ FROM DATE YYYYMMDD.
+           MOVE SPACES TO WS-NOME-CADSAI.
+           STRING "CADSAI_CORTE_" DELIMITED BY SIZE
+                  WS-DATA-ARQ DELIMITED BY SIZE
+                  ".DAT" DELIMITED BY SIZE
+               INTO WS-NOME-CADSAI.
+
+      *    CONFERE O FILE STATUS DE CADA ARQUIVO ABERTO EM INICIO.
+      *    QUALQUER STATUS DIFERENTE DE "00" E REPASSADO AO SUBPROGRAMA
+      *    TRATERRO, QUE GRAVA UMA LINHA LEGIVEL EM ERRLOG.DAT EM VEZ
+      *    DE DEIXAR O JOB PARAR COM UM ABEND CRU. UM ARQUIVO
+      *    OBRIGATORIO QUE NAO ABRIU TAMBEM LIGA ABORTAR-JOB, PARA QUE
+      *    O PROGRAMA ENCERRE EM VEZ DE TENTAR LER UM ARQUIVO QUE
+      *    NUNCA FOI ABERTO (O QUE NUNCA SATISFARIA AT END).
+       VERIFICA-ABERTURA.
+           IF FS-CADENT NOT EQUAL "00"
+               MOVE "CADENT.DAT" TO ERR-ARQUIVO
+               MOVE FS-CADENT    TO ERR-STATUS
+               CALL "TRATERRO" USING ERR-PROGRAMA ERR-ARQUIVO
+                   ERR-OPERACAO ERR-STATUS
+               MOVE "SIM" TO ABORTAR-JOB.
+           IF FS-CADSAI NOT EQUAL "00"
+               MOVE "CADSAI.DAT" TO ERR-ARQUIVO
+               MOVE FS-CADSAI    TO ERR-STATUS
+               CALL "TRATERRO" USING ERR-PROGRAMA ERR-ARQUIVO
+                   ERR-OPERACAO ERR-STATUS
+               MOVE "SIM" TO ABORTAR-JOB.
+           IF FS-RELREC NOT EQUAL "00"
+               MOVE "RELREC.DAT" TO ERR-ARQUIVO
+               MOVE FS-RELREC    TO ERR-STATUS
+               CALL "TRATERRO" USING ERR-PROGRAMA ERR-ARQUIVO
+                   ERR-OPERACAO ERR-STATUS
+               MOVE "SIM" TO ABORTAR-JOB.
+
+      *    LE TODO O CADENT, ACUMULANDO A QUANTIDADE DE REGISTROS E A
+      *    SOMA BRUTA DE SALARIOS DE ENTRADA.
+       LE-CADENT.
+           READ CADENT
+               AT END
+                   MOVE "SIM" TO FIM-ENT
+               NOT AT END
+                   ADD 1 TO CONT-ENT
+                   ADD SAL-ENT TO SOMA-SAL-ENT
+           END-READ.
+
+      *    LE TODO O CADSAI DO DIA, ACUMULANDO A QUANTIDADE DE
+      *    REGISTROS RETIDOS PELO EX06 E A SOMA DOS SALARIOS RETIDOS.
+       LE-CADSAI.
+           READ CADSAI
+               AT END
+                   MOVE "SIM" TO FIM-SAI
+               NOT AT END
+                   ADD 1 TO CONT-SAI
+                   ADD SAL-SAI TO SOMA-SAL-SAI
+           END-READ.
+
+      *    O QUE FOI EXCLUIDO PELO CORTE SALARIAL E A DIFERENCA ENTRE
+      *    O QUE ENTROU EM CADENT E O QUE FOI RETIDO EM CADSAI.
+       APURA-EXCLUIDOS.
+           SUBTRACT CONT-SAI     FROM CONT-ENT     GIVING CONT-EXC.
+           SUBTRACT SOMA-SAL-SAI FROM SOMA-SAL-ENT GIVING SOMA-SAL-EXC.
+
+      *    GRAVA EM RELREC AS TRES LINHAS DO RESUMO DE RECONCILIACAO.
+       GERA-RELATORIO.
+           MOVE "ENTRADA"  TO TIPO-REC.
+           MOVE CONT-ENT     TO QTD-REC.
+           MOVE SOMA-SAL-ENT TO VALOR-REC.
+           WRITE REG-REC.
+
+           MOVE "RETIDO"   TO TIPO-REC.
+           MOVE CONT-SAI     TO QTD-REC.
+           MOVE SOMA-SAL-SAI TO VALOR-REC.
+           WRITE REG-REC.
+
+           MOVE "EXCLUIDO" TO TIPO-REC.
+           MOVE CONT-EXC     TO QTD-REC.
+           MOVE SOMA-SAL-EXC TO VALOR-REC.
+           WRITE REG-REC.
+
+       TERMINO.
+           CLOSE CADENT
+                 CADSAI
+                 RELREC.
