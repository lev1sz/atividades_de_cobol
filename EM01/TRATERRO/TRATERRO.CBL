@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TRATERRO.
+       AUTHOR.        LEVI LIMA BELTRAO.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+       SECURITY.      APENAS O AUTOR PODE MODIFICAR.
+      *REMARKS.       SUBPROGRAMA COMUM DE TRATAMENTO DE ERRO DE
+      *               ARQUIVO. RECEBE O NOME DO PROGRAMA CHAMADOR, O
+      *               ARQUIVO, A OPERACAO (ABERTURA, LEITURA, GRAVACAO)
+      *               E O FILE STATUS RETORNADO, E GRAVA UMA LINHA
+      *               LEGIVEL EM ERRLOG.DAT EM VEZ DE DEIXAR O JOB
+      *               PARAR COM UM ABEND CRU.
+      *
+      *  HISTORICO DE ALTERACOES
+      *  DATA       AUTOR   DESCRICAO
+      *  09/08/2026 LLB     CRIACAO DO SUBPROGRAMA, CHAMADO POR EX02,
+      *                     EX06, EX07 E EX08 SEMPRE QUE UM FILE STATUS
+      *                     DE ABERTURA VIER DIFERENTE DE "00".
+      *  09/08/2026 LLB     ACRESCENTADO O STATUS "99", USADO PELOS
+      *                     PROGRAMAS QUE CARREGAM TABELAS EM MEMORIA
+      *                     (POR EXEMPLO EX09) PARA REGISTRAR QUE O
+      *                     LIMITE DA OCCURS FOI ATINGIDO E O RESTANTE
+      *                     DO ARQUIVO NAO PODE SER CARREGADO. NAO E UM
+      *                     FILE STATUS REAL, MAS REUSA O MESMO CANAL
+      *                     DE REGISTRO DE OCORRENCIAS EM ERRLOG.DAT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. LEVI-PC.
+       OBJECT-COMPUTER. LEVI-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    O LOG E ABERTO EM MODO EXTEND PARA ACUMULAR O HISTORICO DE
+      *    ERROS DE VARIAS EXECUCOES NO MESMO ARQUIVO.
+           SELECT ERRLOG ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ERRLOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ERRLOG
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "ERRLOG.DAT".
+
+       01 REG-ERRLOG.
+           02 DATA-ERRLOG          PIC 9(08).
+           02 HORA-ERRLOG          PIC 9(08).
+           02 PROGRAMA-ERRLOG      PIC X(08).
+           02 ARQUIVO-ERRLOG       PIC X(12).
+           02 OPERACAO-ERRLOG      PIC X(10).
+           02 STATUS-ERRLOG        PIC X(02).
+           02 MENSAGEM-ERRLOG      PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       77 FS-ERRLOG                PIC X(02).
+       77 WS-DATA-ERRO             PIC 9(08).
+       77 WS-HORA-ERRO             PIC 9(08).
+
+       LINKAGE SECTION.
+       01 ERR-PROGRAMA             PIC X(08).
+       01 ERR-ARQUIVO              PIC X(12).
+       01 ERR-OPERACAO             PIC X(10).
+       01 ERR-STATUS               PIC X(02).
+
+       PROCEDURE DIVISION USING ERR-PROGRAMA
+                                 ERR-ARQUIVO
+                                 ERR-OPERACAO
+                                 ERR-STATUS.
+       EXFIX.
+
+       PERFORM MONTA-REGISTRO.
+       PERFORM GRAVA-ERRO.
+       GOBACK.
+
+      *    MONTA A LINHA DE ERRO COM OS DADOS RECEBIDOS DO PROGRAMA
+      *    CHAMADOR E UMA MENSAGEM LEGIVEL PARA OS CODIGOS DE FILE
+      *    STATUS MAIS COMUNS.
+       MONTA-REGISTRO.
+           ACCEPT WS-DATA-ERRO FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-ERRO FROM TIME.
+           MOVE WS-DATA-ERRO  TO DATA-ERRLOG.
+           MOVE WS-HORA-ERRO  TO HORA-ERRLOG.
+           MOVE ERR-PROGRAMA  TO PROGRAMA-ERRLOG.
+           MOVE ERR-ARQUIVO   TO ARQUIVO-ERRLOG.
+           MOVE ERR-OPERACAO  TO OPERACAO-ERRLOG.
+           MOVE ERR-STATUS    TO STATUS-ERRLOG.
+           EVALUATE ERR-STATUS
+               WHEN "35"
+                   MOVE "ARQUIVO NAO ENCONTRADO"      TO MENSAGEM-ERRLOG
+               WHEN "37"
+                   MOVE "ARQUIVO COM PERMISSAO INVALIDA"
+                       TO MENSAGEM-ERRLOG
+               WHEN "39"
+                   MOVE "CONFLITO DE ATRIBUTOS DO ARQUIVO"
+                       TO MENSAGEM-ERRLOG
+               WHEN "41"
+                   MOVE "ARQUIVO JA ABERTO"
+                       TO MENSAGEM-ERRLOG
+               WHEN "42"
+                   MOVE "ARQUIVO NAO ESTAVA ABERTO"
+                       TO MENSAGEM-ERRLOG
+               WHEN "99"
+                   MOVE "LIMITE DE TABELA EM MEMORIA ATINGIDO"
+                       TO MENSAGEM-ERRLOG
+               WHEN OTHER
+                   MOVE "ERRO DE ARQUIVO NAO MAPEADO"
+                       TO MENSAGEM-ERRLOG
+           END-EVALUATE.
+
+      *    GRAVA A LINHA MONTADA EM ERRLOG.DAT, ABRINDO EM EXTEND PARA
+      *    NAO PERDER OCORRENCIAS DE EXECUCOES ANTERIORES. SE O
+      *    ARQUIVO AINDA NAO EXISTIR, O EXTEND CRIA O ARQUIVO.
+       GRAVA-ERRO.
+           OPEN EXTEND ERRLOG.
+           IF FS-ERRLOG NOT EQUAL "00"
+               OPEN OUTPUT ERRLOG.
+           WRITE REG-ERRLOG.
+           CLOSE ERRLOG.
