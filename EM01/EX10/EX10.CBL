@@ -0,0 +1,256 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EX10.
+       AUTHOR.        LEVI LIMA BELTRAO.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+       SECURITY.      APENAS O AUTOR PODE MODIFICAR.
+      *REMARKS.       JOB MESTRE DO LOTE NOTURNO. CONFERE SE OS
+      *               ARQUIVOS DE ENTRADA NECESSARIOS EXISTEM E, EM
+      *               CASO POSITIVO, CHAMA NA ORDEM EX02, EX06, EX07
+      *               E EX08, GRAVANDO EM RUNLOG UMA LINHA POR
+      *               PROGRAMA COM DATA, HORA E RESULTADO DA
+      *               EXECUCAO. SE UM ARQUIVO DE ENTRADA ESTIVER
+      *               FALTANDO, O PROGRAMA CORRESPONDENTE E PULADO E
+      *               O MOTIVO FICA REGISTRADO NO RUNLOG.
+      *
+      *  HISTORICO DE ALTERACOES
+      *  DATA       AUTOR   DESCRICAO
+      *  09/08/2026 LLB     RUNLOG PASSOU A TRAZER TAMBEM OS TOTAIS DE
+      *                     CONTROLE (LIDOS/GRAVADOS/REJEITADOS) DE
+      *                     CADA PROGRAMA, LIDOS DO RESPECTIVO ARQUIVO
+      *                     CTLxx APOS A CHAMADA.
+      *  09/08/2026 LLB     LE-CTL08 PASSOU A SOMAR TODOS OS REGISTROS
+      *                     DE CTL08, EM VEZ DE LER SO O PRIMEIRO. O
+      *                     EX08 PODE GRAVAR MAIS DE UM REGISTRO NO
+      *                     MESMO DIA (RETOMADA POR CHECKPOINT OU
+      *                     REEXECUCAO MANUAL, AMBAS EM MODO EXTEND) E
+      *                     A LEITURA UNICA SO ENXERGAVA O PRIMEIRO,
+      *                     SUBESTIMANDO OS TOTAIS DO DIA NO RUNLOG.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. LEVI-PC.
+       OBJECT-COMPUTER. LEVI-PC.
+       SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    O LOG E ABERTO EM MODO EXTEND PARA ACUMULAR O HISTORICO
+      *    DE VARIAS EXECUCOES DO LOTE NOTURNO NO MESMO ARQUIVO.
+           SELECT RUNLOG ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-RUNLOG.
+      *    ARQUIVOS DE TOTAL DE CONTROLE GRAVADOS POR CADA PROGRAMA,
+      *    LIDOS AQUI APOS A CHAMADA PARA COMPOR O RUNLOG.
+           SELECT CTL02 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CTL.
+           SELECT CTL06 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CTL.
+           SELECT CTL07 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CTL.
+           SELECT CTL08 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CTL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD RUNLOG
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "RUNLOG.DAT".
+
+       01 REG-LOG.
+           02 DATA-LOG            PIC 9(08).
+           02 HORA-LOG            PIC 9(08).
+           02 PROGRAMA-LOG        PIC X(08).
+           02 STATUS-LOG          PIC X(30).
+           02 QTD-LIDOS-LOG       PIC 9(07).
+           02 QTD-GRAVADOS-LOG    PIC 9(07).
+           02 QTD-REJ-LOG         PIC 9(07).
+
+       FD CTL02
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CTL02.DAT".
+       01 REG-CTL02.
+           02 QTD-LIDOS-CTL02     PIC 9(07).
+           02 QTD-GRAVADOS-CTL02  PIC 9(07).
+           02 QTD-REJ-CTL02       PIC 9(07).
+
+       FD CTL06
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CTL06.DAT".
+       01 REG-CTL06.
+           02 QTD-LIDOS-CTL06     PIC 9(07).
+           02 QTD-GRAVADOS-CTL06  PIC 9(07).
+           02 QTD-REJ-CTL06       PIC 9(07).
+           02 SAL-ENTRADA-CTL06   PIC 9(09)V99.
+           02 SAL-SAIDA-CTL06     PIC 9(09)V99.
+
+       FD CTL07
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CTL07.DAT".
+       01 REG-CTL07.
+           02 QTD-LIDOS-CTL07     PIC 9(07).
+           02 QTD-GRAVADOS-CTL07  PIC 9(07).
+           02 QTD-REJ-CTL07       PIC 9(07).
+
+       FD CTL08
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CTL08.DAT".
+       01 REG-CTL08.
+           02 QTD-LIDOS-CTL08     PIC 9(07).
+           02 QTD-GRAVADOS-CTL08  PIC 9(07).
+           02 QTD-REJ-CTL08       PIC 9(07).
+           02 SAL-ENTRADA-CTL08   PIC 9(09)V99.
+           02 SAL-SAIDA-CTL08     PIC 9(09)V99.
+
+       WORKING-STORAGE SECTION.
+       77 FS-RUNLOG               PIC X(02).
+       77 FS-CTL                  PIC X(02).
+       77 WS-DATA-EXEC            PIC 9(08).
+       77 WS-HORA-EXEC            PIC 9(08).
+
+      *    NOME DOS ARQUIVOS DE ENTRADA CONFERIDOS ANTES DE CADA
+      *    PROGRAMA SER CHAMADO.
+       77 WS-NOME-ALU             PIC X(10)   VALUE "CADALU.DAT".
+       77 WS-NOME-ENT             PIC X(10)   VALUE "CADENT.DAT".
+       77 WS-NOME-FUN             PIC X(10)   VALUE "CADFUN.DAT".
+       01 WS-INFO-ARQ             PIC X(18).
+       77 WS-EXISTE               PIC S9(09) COMP-5.
+
+       PROCEDURE DIVISION.
+       EXFIX.
+
+       PERFORM INICIO.
+       PERFORM EXECUTA-EX02.
+       PERFORM EXECUTA-EX06.
+       PERFORM EXECUTA-EX07.
+       PERFORM EXECUTA-EX08.
+       PERFORM TERMINO.
+       STOP RUN.
+
+       INICIO.
+           ACCEPT WS-DATA-EXEC FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-EXEC FROM TIME.
+           OPEN EXTEND RUNLOG.
+           IF FS-RUNLOG NOT EQUAL "00"
+               OPEN OUTPUT RUNLOG.
+
+      *    EX02 E EX07 DEPENDEM DE CADALU.DAT, EX06 DE CADENT.DAT E
+      *    EX08 DE CADFUN.DAT. UM PROGRAMA SO E CHAMADO SE O SEU
+      *    ARQUIVO DE ENTRADA ESTIVER PRESENTE NO DIRETORIO ATUAL.
+       EXECUTA-EX02.
+           CALL "CBL_CHECK_FILE_EXIST" USING WS-NOME-ALU WS-INFO-ARQ
+               RETURNING WS-EXISTE.
+           MOVE "EX02" TO PROGRAMA-LOG.
+           MOVE ZEROS TO QTD-LIDOS-LOG QTD-GRAVADOS-LOG QTD-REJ-LOG.
+           IF WS-EXISTE EQUAL ZEROS
+               CALL "EX02"
+               MOVE "EXECUTADO COM SUCESSO"      TO STATUS-LOG
+               PERFORM LE-CTL02
+           ELSE
+               MOVE "PULADO - CADALU.DAT AUSENTE" TO STATUS-LOG.
+           PERFORM GRAVA-LOG.
+
+       LE-CTL02.
+           OPEN INPUT CTL02.
+           IF FS-CTL EQUAL "00"
+               READ CTL02
+                   NOT AT END
+                       MOVE QTD-LIDOS-CTL02    TO QTD-LIDOS-LOG
+                       MOVE QTD-GRAVADOS-CTL02 TO QTD-GRAVADOS-LOG
+                       MOVE QTD-REJ-CTL02      TO QTD-REJ-LOG
+               END-READ
+               CLOSE CTL02.
+
+       EXECUTA-EX06.
+           CALL "CBL_CHECK_FILE_EXIST" USING WS-NOME-ENT WS-INFO-ARQ
+               RETURNING WS-EXISTE.
+           MOVE "EX06" TO PROGRAMA-LOG.
+           MOVE ZEROS TO QTD-LIDOS-LOG QTD-GRAVADOS-LOG QTD-REJ-LOG.
+           IF WS-EXISTE EQUAL ZEROS
+               CALL "EX06"
+               MOVE "EXECUTADO COM SUCESSO"      TO STATUS-LOG
+               PERFORM LE-CTL06
+           ELSE
+               MOVE "PULADO - CADENT.DAT AUSENTE" TO STATUS-LOG.
+           PERFORM GRAVA-LOG.
+
+       LE-CTL06.
+           OPEN INPUT CTL06.
+           IF FS-CTL EQUAL "00"
+               READ CTL06
+                   NOT AT END
+                       MOVE QTD-LIDOS-CTL06    TO QTD-LIDOS-LOG
+                       MOVE QTD-GRAVADOS-CTL06 TO QTD-GRAVADOS-LOG
+                       MOVE QTD-REJ-CTL06      TO QTD-REJ-LOG
+               END-READ
+               CLOSE CTL06.
+
+       EXECUTA-EX07.
+           CALL "CBL_CHECK_FILE_EXIST" USING WS-NOME-ALU WS-INFO-ARQ
+               RETURNING WS-EXISTE.
+           MOVE "EX07" TO PROGRAMA-LOG.
+           MOVE ZEROS TO QTD-LIDOS-LOG QTD-GRAVADOS-LOG QTD-REJ-LOG.
+           IF WS-EXISTE EQUAL ZEROS
+               CALL "EX07"
+               MOVE "EXECUTADO COM SUCESSO"      TO STATUS-LOG
+               PERFORM LE-CTL07
+           ELSE
+               MOVE "PULADO - CADALU.DAT AUSENTE" TO STATUS-LOG.
+           PERFORM GRAVA-LOG.
+
+       LE-CTL07.
+           OPEN INPUT CTL07.
+           IF FS-CTL EQUAL "00"
+               READ CTL07
+                   NOT AT END
+                       MOVE QTD-LIDOS-CTL07    TO QTD-LIDOS-LOG
+                       MOVE QTD-GRAVADOS-CTL07 TO QTD-GRAVADOS-LOG
+                       MOVE QTD-REJ-CTL07      TO QTD-REJ-LOG
+               END-READ
+               CLOSE CTL07.
+
+       EXECUTA-EX08.
+           CALL "CBL_CHECK_FILE_EXIST" USING WS-NOME-FUN WS-INFO-ARQ
+               RETURNING WS-EXISTE.
+           MOVE "EX08" TO PROGRAMA-LOG.
+           MOVE ZEROS TO QTD-LIDOS-LOG QTD-GRAVADOS-LOG QTD-REJ-LOG.
+           IF WS-EXISTE EQUAL ZEROS
+               CALL "EX08"
+               MOVE "EXECUTADO COM SUCESSO"      TO STATUS-LOG
+               PERFORM LE-CTL08
+           ELSE
+               MOVE "PULADO - CADFUN.DAT AUSENTE" TO STATUS-LOG.
+           PERFORM GRAVA-LOG.
+
+      *    O EX08 PODE GRAVAR MAIS DE UM REGISTRO EM CTL08 NO MESMO
+      *    DIA (RETOMADA POR CHECKPOINT OU REEXECUCAO MANUAL), POR
+      *    ISSO OS TOTAIS SAO SOMADOS ATE O FIM DO ARQUIVO EM VEZ DE
+      *    LER SO O PRIMEIRO REGISTRO.
+       LE-CTL08.
+           OPEN INPUT CTL08.
+           IF FS-CTL EQUAL "00"
+               PERFORM ACUMULA-CTL08
+                   UNTIL FS-CTL NOT EQUAL "00"
+               CLOSE CTL08.
+
+       ACUMULA-CTL08.
+           READ CTL08
+               AT END
+                   MOVE "10" TO FS-CTL
+               NOT AT END
+                   ADD QTD-LIDOS-CTL08    TO QTD-LIDOS-LOG
+                   ADD QTD-GRAVADOS-CTL08 TO QTD-GRAVADOS-LOG
+                   ADD QTD-REJ-CTL08      TO QTD-REJ-LOG
+           END-READ.
+
+       GRAVA-LOG.
+           MOVE WS-DATA-EXEC TO DATA-LOG.
+           MOVE WS-HORA-EXEC TO HORA-LOG.
+           WRITE REG-LOG.
+
+       TERMINO.
+           CLOSE RUNLOG.
