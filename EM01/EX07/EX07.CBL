@@ -4,10 +4,82 @@
        DATE-WRITTEN.  24/03/2025.
        DATE-COMPILED. 24/03/2025.
        SECURITY.      APENAS O AUTOR PODE MODIFICAR.
-      *REMARKS.       LE TODOS OS REGISTROS NO ARQUIVO CADALU 
+      *REMARKS.       LE TODOS OS REGISTROS NO ARQUIVO CADALU
       *               (NUM, NOME, NOTA1, 2, 3, 4 E SEXO) E SELECIONA
-      *               PARA GRAVACAO NO ARQUIVO CADATU (NUM, NOME, 
+      *               PARA GRAVACAO NO ARQUIVO CADATU (NUM, NOME,
       *               MEDIA, SEXO) SOMENTE OS REGISTROS DO SEXO FEMININO.
+      *               A MEDIA E PONDERADA PELOS PESOS DE CADA NOTA
+      *               LIDOS DO ARQUIVO CADPES.
+      *
+      *  HISTORICO DE ALTERACOES
+      *  DATA       AUTOR   DESCRICAO
+      *  09/08/2026 LLB     MEDIA PASSOU A SER PONDERADA PELOS PESOS
+      *                     DE CADPES EM VEZ DA MEDIA ARITMETICA
+      *                     SIMPLES DAS QUATRO NOTAS.
+      *  09/08/2026 LLB     INCLUIDO RELATORIO RELSEXO COM QUANTIDADE
+      *                     E MEDIA POR SEXO (MASCULINO E FEMININO),
+      *                     JA QUE OS REGISTROS MASCULINOS SO ERAM
+      *                     LIDOS E DESCARTADOS.
+      *  09/08/2026 LLB     NUM-ENT PASSOU A VIR DO COPYBOOK IDCOPY,
+      *                     FONTE UNICA DO PIC DO IDENTIFICADOR
+      *                     COMPARTILHADO COM CADALU E CADFUN.
+      *  09/08/2026 LLB     TROCADO STOP RUN POR GOBACK PARA PERMITIR
+      *                     A CHAMADA DESTE PROGRAMA PELO JOB MESTRE
+      *                     (EX10) SEM ENCERRAR O RUNTIME INTEIRO.
+      *  09/08/2026 LLB     INCLUIDO ARQUIVO CTL07 COM O TOTAL DE
+      *                     CONTROLE DA EXECUCAO (LIDOS, GRAVADOS EM
+      *                     CADATU E NAO SELECIONADOS POR SEXO).
+      *  09/08/2026 LLB     CADATU PASSOU DE LINE SEQUENTIAL PARA
+      *                     INDEXADO POR NUM-SAI, PERMITINDO CONSULTA
+      *                     DIRETA POR MATRICULA POR OUTROS PROGRAMAS.
+      *  09/08/2026 LLB     ADICIONADO FILE STATUS EM TODOS OS SELECT E
+      *                     CHAMADA AO SUBPROGRAMA TRATERRO QUANDO A
+      *                     ABERTURA DE UM ARQUIVO OBRIGATORIO FALHA,
+      *                     EM VEZ DE DEIXAR O JOB ABENDAR SEM REGISTRO
+      *                     DO MOTIVO.
+      *  09/08/2026 LLB     INCLUIDO ABORTAR-JOB: UM ARQUIVO OBRIGATORIO
+      *                     QUE NAO ABRE AGORA ENCERRA O PROGRAMA APOS
+      *                     REGISTRAR EM ERRLOG, EM VEZ DE CAIR NUM LOOP
+      *                     DE LEITURA QUE NUNCA CHEGA NO FIM DE ARQUIVO.
+      *                     TAMBEM PASSA A CONFERIR O FILE STATUS DA
+      *                     GRAVACAO EM CADATU, JA QUE O ARQUIVO E
+      *                     INDEXADO E EXIGE CHAVE EM ORDEM CRESCENTE.
+      *  09/08/2026 LLB     GRAVACAO SO CONTA UM REGISTRO FEMININO EM
+      *                     CONT-FEM/SOMA-MEDIA-FEM (E, PORTANTO, EM
+      *                     QTD-GRAVADOS-CTL07) DEPOIS DE CONFIRMAR QUE
+      *                     A GRAVACAO EM CADATU DEU CERTO - ANTES, UMA
+      *                     GRAVACAO QUE FALHASSE AINDA ERA CONTADA
+      *                     COMO GRAVADA, SUPERESTIMANDO O TOTAL E A
+      *                     MEDIA DE RELSEXO. TAMBEM PASSOU A USAR UMA
+      *                     CLASSIFICACAO DE TRES VIAS (M/F/OUTRO) NO
+      *                     SEXO-ENT, NO MESMO PADRAO JA USADO PELO
+      *                     EX02, EM VEZ DE TRATAR QUALQUER VALOR
+      *                     DIFERENTE DE F/f COMO MASCULINO.
+      *  09/08/2026 LLB     CORRIGIDO O LAYOUT DE REG-ENT: SEXO-ENT
+      *                     ESTAVA DEPOIS DAS NOTAS, MAS O EX02 E O
+      *                     EX14 LEEM O MESMO CADALU.DAT COM SEXO-ENT
+      *                     LOGO APOS NOME-ENT (ANTES DA DATA DE
+      *                     NASCIMENTO). REG-ENT AGORA SEGUE A MESMA
+      *                     ORDEM DE CAMPOS DO EX02/EX14, PARA QUE O
+      *                     PROGRAMA LEIA O SEXO E AS NOTAS DO BYTE
+      *                     CERTO EM VEZ DE UM OFFSET DIFERENTE.
+      *  09/08/2026 LLB     CADATU PASSOU DE ACCESS SEQUENTIAL PARA
+      *                     ACCESS RANDOM, NO MESMO PADRAO DO CADHIS DO
+      *                     EX12. UM ARQUIVO INDEXADO EM ACCESS
+      *                     SEQUENTIAL EXIGE QUE OS WRITE CHEGUEM EM
+      *                     ORDEM CRESCENTE DE CHAVE, MAS O CADALU.DAT
+      *                     NAO VEM ORDENADO POR NUM-ENT - QUALQUER
+      *                     MATRICULA FORA DE ORDEM CAIA NO STATUS "21"
+      *                     E ERA DESCARTADA PELO TRATAMENTO DE ERRO DA
+      *                     GRAVACAO, SEM QUE NADA INDICASSE QUE A CAUSA
+      *                     ERA A ORDEM DE ENTRADA, E NAO UM PROBLEMA NO
+      *                     ARQUIVO.
+      *  09/08/2026 LLB     A MEDIA PONDERADA SO E CALCULADA POR DIVISAO
+      *                     QUANDO A SOMA DOS PESOS EM CADPES.DAT E
+      *                     MAIOR QUE ZERO. UM CADPES.DAT COM OS QUATRO
+      *                     PESOS ZERADOS ANTES PROVOCARIA DIVISAO POR
+      *                     ZERO; AGORA NESSE CASO A MEDIA SAI ZERADA E
+      *                     O OCORRIDO E REGISTRADO EM ERRLOG.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -18,9 +90,25 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CADALU ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADALU.
+      *    INDEXADO POR NUM-SAI PARA PERMITIR CONSULTA DIRETA POR
+      *    MATRICULA (VER EX12, QUE LE CADATU PARA MONTAR O HISTORICO
+      *    ACUMULADO DE MEDIAS).
            SELECT CADATU ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS NUM-SAI
+           FILE STATUS IS FS-CADATU.
+           SELECT CADPES ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADPES.
+           SELECT RELSEXO ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-RELSEXO.
+           SELECT CTL07 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CTL07.
 
        DATA DIVISION.
        FILE SECTION.
@@ -28,14 +116,22 @@
            LABEL RECORD ARE STANDARD
            VALUE OF FILE-ID IS "CADALU.DAT".
 
+      *    DIA-ENT/MES-ENT/ANO-ENT NAO SAO USADOS POR ESTE PROGRAMA,
+      *    MAS PRECISAM CONSTAR NO LAYOUT NESTA POSICAO PARA BATER COM
+      *    O MESMO CADALU.DAT LIDO PELO EX02/EX14, QUE TRAZ SEXO-ENT
+      *    LOGO APOS NOME-ENT E A DATA DE NASCIMENTO ANTES DAS NOTAS.
        01 REG-ENT.
-           02 NUM-ENT             PIC 9(05).
+           COPY IDCOPY REPLACING ID-CAMPO BY NUM-ENT.
            02 NOME-ENT            PIC X(20).
+           02 SEXO-ENT             PIC X(01).
+           02 DATA-ENT.
+               03 DIA-ENT          PIC 9(02).
+               03 MES-ENT          PIC 9(02).
+               03 ANO-ENT          PIC 9(04).
            02 NOTA1               PIC 9(2)V99.
            02 NOTA2               PIC 9(2)V99.
            02 NOTA3               PIC 9(2)V99.
            02 NOTA4               PIC 9(2)V99.
-           02 SEXO-ENT                PIC X(01).
 
        FD CADATU
            LABEL RECORD ARE STANDARD
@@ -46,47 +142,252 @@
            02 NOME-SAI            PIC X(20).
            02 MEDIA               PIC 9(2)V99.
            02 SEXO-SAI            PIC X(01).
-       
+
+      *    ARQUIVO DE PESOS: TRAZ O PESO DE CADA UMA DAS QUATRO NOTAS
+      *    NO CALCULO DA MEDIA PONDERADA (POR EXEMPLO, A PROVA FINAL
+      *    VALENDO O DOBRO DAS DEMAIS).
+       FD CADPES
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADPES.DAT".
+
+       01 REG-PES.
+           02 PESO1-PES           PIC 9(01)V99.
+           02 PESO2-PES           PIC 9(01)V99.
+           02 PESO3-PES           PIC 9(01)V99.
+           02 PESO4-PES           PIC 9(01)V99.
+
+      *    RELATORIO ESTATISTICO POR SEXO: QUANTIDADE DE ALUNOS E
+      *    MEDIA PONDERADA DE CADA SEXO, JA QUE SO OS REGISTROS
+      *    FEMININOS SEGUEM PARA CADATU.
+       FD RELSEXO
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "RELSEXO.DAT".
+
+       01 REG-REL.
+           02 SEXO-REL            PIC X(01).
+           02 QTD-REL             PIC 9(05).
+           02 MEDIA-REL           PIC 9(2)V99.
+
+      *    TOTAL DE CONTROLE DA EXECUCAO: QUANTOS REGISTROS FORAM
+      *    LIDOS DE CADALU, QUANTOS SEGUIRAM PARA CADATU (SEXO
+      *    FEMININO) E QUANTOS NAO FORAM SELECIONADOS (SEXO MASCULINO
+      *    OU OUTRO).
+       FD CTL07
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CTL07.DAT".
+
+       01 REG-CTL07.
+           02 QTD-LIDOS-CTL       PIC 9(07).
+           02 QTD-GRAVADOS-CTL    PIC 9(07).
+           02 QTD-REJEITADOS-CTL  PIC 9(07).
+
        WORKING-STORAGE SECTION.
        77 FIM-ARQ                 PIC X(03)       VALUE IS "NAO".
-       77 SOMA-NOTA               PIC 9(2)V99.
        77 WMEDIA                  PIC 9(2)V99.
+       77 FS-CADPES               PIC X(02).
+       77 PESO1                   PIC 9(01)V99    VALUE 1,00.
+       77 PESO2                   PIC 9(01)V99    VALUE 1,00.
+       77 PESO3                   PIC 9(01)V99    VALUE 1,00.
+       77 PESO4                   PIC 9(01)V99    VALUE 1,00.
+       77 SOMA-PESOS              PIC 9(02)V99.
+       77 SOMA-PONDERADA          PIC 9(04)V9999.
+       77 CONT-FEM                PIC 9(05)       VALUE ZEROS.
+       77 CONT-MASC               PIC 9(05)       VALUE ZEROS.
+       77 CONT-OUTRO              PIC 9(05)       VALUE ZEROS.
+       77 CONT-FEM-FALHA          PIC 9(05)       VALUE ZEROS.
+       77 SOMA-MEDIA-FEM          PIC 9(07)V99    VALUE ZEROS.
+       77 SOMA-MEDIA-MASC         PIC 9(07)V99    VALUE ZEROS.
+       77 SOMA-MEDIA-OUTRO        PIC 9(07)V99    VALUE ZEROS.
+       77 CONT-LIDOS              PIC 9(07)       VALUE ZEROS.
+       77 FS-CADATU               PIC X(02).
+       77 FS-CADALU               PIC X(02).
+       77 FS-RELSEXO              PIC X(02).
+       77 FS-CTL07                PIC X(02).
+       77 ERR-PROGRAMA            PIC X(08)       VALUE "EX07".
+       77 ERR-ARQUIVO             PIC X(12).
+       77 ERR-OPERACAO            PIC X(10)       VALUE "ABERTURA".
+       77 ERR-STATUS              PIC X(02).
+       77 ABORTAR-JOB             PIC X(03)       VALUE "NAO".
+       77 PESOS-ZERADOS-LOGADO    PIC X(03)       VALUE "NAO".
 
        PROCEDURE DIVISION.
        EXFIX.
-       
+
        PERFORM INICIO.
        PERFORM PRINCIPAL
-           UNTIL FIM-ARQ EQUAL "SIM".
+           UNTIL FIM-ARQ EQUAL "SIM"
+              OR ABORTAR-JOB EQUAL "SIM".
        PERFORM TERMINO.
-       STOP RUN.
+       GOBACK.
 
        INICIO.
+           PERFORM LE-PESOS.
            OPEN INPUT CADALU
-               OUTPUT CADATU.
-           PERFORM LEITURA.
-       
+               OUTPUT CADATU
+               OUTPUT RELSEXO
+               OUTPUT CTL07.
+           PERFORM VERIFICA-ABERTURA.
+           IF ABORTAR-JOB NOT EQUAL "SIM"
+               PERFORM LEITURA
+           END-IF.
+
+      *    CONFERE O FILE STATUS DE CADA ARQUIVO ABERTO EM INICIO.
+      *    QUALQUER STATUS DIFERENTE DE "00" E REPASSADO AO SUBPROGRAMA
+      *    TRATERRO, QUE GRAVA UMA LINHA LEGIVEL EM ERRLOG.DAT EM VEZ
+      *    DE DEIXAR O JOB PARAR COM UM ABEND CRU. UM ARQUIVO
+      *    OBRIGATORIO QUE NAO ABRIU TAMBEM LIGA ABORTAR-JOB, PARA QUE
+      *    O PROGRAMA ENCERRE EM VEZ DE TENTAR LER UM ARQUIVO QUE
+      *    NUNCA FOI ABERTO (O QUE NUNCA SATISFARIA AT END).
+       VERIFICA-ABERTURA.
+           IF FS-CADALU NOT EQUAL "00"
+               MOVE "CADALU.DAT"  TO ERR-ARQUIVO
+               MOVE FS-CADALU     TO ERR-STATUS
+               CALL "TRATERRO" USING ERR-PROGRAMA ERR-ARQUIVO
+                   ERR-OPERACAO ERR-STATUS
+               MOVE "SIM" TO ABORTAR-JOB.
+           IF FS-CADATU NOT EQUAL "00"
+               MOVE "CADATU.DAT"  TO ERR-ARQUIVO
+               MOVE FS-CADATU     TO ERR-STATUS
+               CALL "TRATERRO" USING ERR-PROGRAMA ERR-ARQUIVO
+                   ERR-OPERACAO ERR-STATUS
+               MOVE "SIM" TO ABORTAR-JOB.
+           IF FS-RELSEXO NOT EQUAL "00"
+               MOVE "RELSEXO.DAT" TO ERR-ARQUIVO
+               MOVE FS-RELSEXO    TO ERR-STATUS
+               CALL "TRATERRO" USING ERR-PROGRAMA ERR-ARQUIVO
+                   ERR-OPERACAO ERR-STATUS
+               MOVE "SIM" TO ABORTAR-JOB.
+           IF FS-CTL07 NOT EQUAL "00"
+               MOVE "CTL07.DAT"   TO ERR-ARQUIVO
+               MOVE FS-CTL07      TO ERR-STATUS
+               CALL "TRATERRO" USING ERR-PROGRAMA ERR-ARQUIVO
+                   ERR-OPERACAO ERR-STATUS
+               MOVE "SIM" TO ABORTAR-JOB.
+
+      *    LE OS PESOS DE CADA NOTA NO ARQUIVO CADPES. SE O ARQUIVO
+      *    NAO EXISTIR, PERMANECEM OS PESOS-PADRAO 1,00 (MEDIA
+      *    ARITMETICA SIMPLES, IGUAL AO COMPORTAMENTO ANTERIOR).
+       LE-PESOS.
+           OPEN INPUT CADPES.
+           IF FS-CADPES EQUAL "00"
+               READ CADPES
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PESO1-PES TO PESO1
+                       MOVE PESO2-PES TO PESO2
+                       MOVE PESO3-PES TO PESO3
+                       MOVE PESO4-PES TO PESO4
+               END-READ
+               CLOSE CADPES.
+           ADD PESO1, PESO2, PESO3, PESO4 GIVING SOMA-PESOS.
+
        LEITURA.
            READ CADALU
                AT END
-               MOVE "SIM" TO FIM-ARQ.
+                   MOVE "SIM" TO FIM-ARQ
+               NOT AT END
+                   ADD 1 TO CONT-LIDOS
+           END-READ.
        
        PRINCIPAL.
            PERFORM GRAVACAO.
            PERFORM LEITURA.
        
        GRAVACAO.
-           IF SEXO-ENT EQUAL "F" OR SEXO-ENT EQUAL "f" THEN
-              MOVE ZEROS     TO SOMA-NOTA
-              MOVE ZEROS     TO WMEDIA
-              ADD NOTA1, NOTA2, NOTA3, NOTA4 TO SOMA-NOTA
-              DIVIDE SOMA-NOTA BY 4 GIVING WMEDIA
-              MOVE NUM-ENT   TO   NUM-SAI
-              MOVE NOME-ENT  TO   NOME-SAI
-              MOVE WMEDIA    TO   MEDIA
-              MOVE SEXO-ENT  TO   SEXO-SAI
-              WRITE REG-SAI.
+           MOVE ZEROS     TO SOMA-PONDERADA
+           MOVE ZEROS     TO WMEDIA
+           COMPUTE SOMA-PONDERADA =
+               (NOTA1 * PESO1) + (NOTA2 * PESO2) +
+               (NOTA3 * PESO3) + (NOTA4 * PESO4)
+           IF SOMA-PESOS GREATER ZEROS
+               DIVIDE SOMA-PONDERADA BY SOMA-PESOS GIVING WMEDIA
+                   ROUNDED
+           ELSE
+               MOVE ZEROS TO WMEDIA
+               IF PESOS-ZERADOS-LOGADO EQUAL "NAO"
+                   MOVE "CADPES.DAT" TO ERR-ARQUIVO
+                   MOVE "99"         TO ERR-STATUS
+                   MOVE "PESOS"      TO ERR-OPERACAO
+                   CALL "TRATERRO" USING ERR-PROGRAMA
+                       ERR-ARQUIVO ERR-OPERACAO ERR-STATUS
+                   MOVE "ABERTURA"   TO ERR-OPERACAO
+                   MOVE "SIM"  TO PESOS-ZERADOS-LOGADO
+               END-IF
+           END-IF
+
+           EVALUATE TRUE
+               WHEN SEXO-ENT EQUAL "F" OR SEXO-ENT EQUAL "f"
+                   MOVE NUM-ENT   TO   NUM-SAI
+                   MOVE NOME-ENT  TO   NOME-SAI
+                   MOVE WMEDIA    TO   MEDIA
+                   MOVE SEXO-ENT  TO   SEXO-SAI
+                   WRITE REG-SAI
+                   IF FS-CADATU EQUAL "00"
+                       ADD 1        TO CONT-FEM
+                       ADD WMEDIA   TO SOMA-MEDIA-FEM
+                   ELSE
+                       MOVE "CADATU.DAT" TO ERR-ARQUIVO
+                       MOVE FS-CADATU    TO ERR-STATUS
+                       MOVE "GRAVACAO"   TO ERR-OPERACAO
+                       CALL "TRATERRO" USING ERR-PROGRAMA ERR-ARQUIVO
+                           ERR-OPERACAO ERR-STATUS
+                       MOVE "ABERTURA"   TO ERR-OPERACAO
+                       ADD 1 TO CONT-FEM-FALHA
+                   END-IF
+               WHEN SEXO-ENT EQUAL "M" OR SEXO-ENT EQUAL "m"
+                   ADD 1        TO CONT-MASC
+                   ADD WMEDIA   TO SOMA-MEDIA-MASC
+               WHEN OTHER
+                   ADD 1        TO CONT-OUTRO
+                   ADD WMEDIA   TO SOMA-MEDIA-OUTRO
+           END-EVALUATE.
+
+      *    GRAVA NO RELSEXO A QUANTIDADE E A MEDIA PONDERADA DE
+      *    CADA SEXO APURADAS DURANTE A LEITURA DE CADALU.
+       GERA-RELATORIO-SEXO.
+           MOVE "F" TO SEXO-REL.
+           MOVE CONT-FEM TO QTD-REL.
+           MOVE ZEROS TO MEDIA-REL.
+           IF CONT-FEM GREATER ZEROS
+               DIVIDE SOMA-MEDIA-FEM BY CONT-FEM GIVING MEDIA-REL
+                   ROUNDED.
+           WRITE REG-REL.
+
+           MOVE "M" TO SEXO-REL.
+           MOVE CONT-MASC TO QTD-REL.
+           MOVE ZEROS TO MEDIA-REL.
+           IF CONT-MASC GREATER ZEROS
+               DIVIDE SOMA-MEDIA-MASC BY CONT-MASC GIVING MEDIA-REL
+                   ROUNDED.
+           WRITE REG-REL.
+
+           MOVE "O" TO SEXO-REL.
+           MOVE CONT-OUTRO TO QTD-REL.
+           MOVE ZEROS TO MEDIA-REL.
+           IF CONT-OUTRO GREATER ZEROS
+               DIVIDE SOMA-MEDIA-OUTRO BY CONT-OUTRO GIVING MEDIA-REL
+                   ROUNDED.
+           WRITE REG-REL.
+
+      *    GRAVA O TOTAL DE CONTROLE DA EXECUCAO EM CTL07, PARA
+      *    CONFERENCIA DE QUE NADA SE PERDEU ENTRE CADALU E AS
+      *    SAIDAS (LIDOS = GRAVADOS + REJEITADOS). REJEITADOS INCLUI
+      *    OS REGISTROS NAO FEMININOS E OS FEMININOS CUJA GRAVACAO EM
+      *    CADATU FALHOU, JA QUE ESSES TAMBEM NAO FICARAM EM CADATU.
+       GERA-RELATORIO-CTL.
+           MOVE CONT-LIDOS  TO QTD-LIDOS-CTL.
+           MOVE CONT-FEM    TO QTD-GRAVADOS-CTL.
+           COMPUTE QTD-REJEITADOS-CTL =
+               CONT-MASC + CONT-OUTRO + CONT-FEM-FALHA.
+           WRITE REG-CTL07.
 
        TERMINO.
+           IF ABORTAR-JOB NOT EQUAL "SIM"
+               PERFORM GERA-RELATORIO-SEXO
+               PERFORM GERA-RELATORIO-CTL
+           END-IF.
            CLOSE CADALU
-                 CADATU.
\ No newline at end of file
+                 CADATU
+                 RELSEXO
+                 CTL07.
