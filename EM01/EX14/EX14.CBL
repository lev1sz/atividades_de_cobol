@@ -0,0 +1,252 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EX14.
+       AUTHOR.        LEVI LIMA BELTRAO.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+       SECURITY.      APENAS O AUTOR PODE MODIFICAR.
+      *REMARKS.       CONFERE SE A QUANTIDADE DE REGISTROS LIDA DE
+      *               CADALU.DAT PELO EX02 E PELO EX07 BATE COM A
+      *               QUANTIDADE REAL DE LINHAS DO ARQUIVO, USANDO OS
+      *               CONTADORES QUE CADA UM DEIXOU EM CTL02.DAT E
+      *               CTL07.DAT. GRAVA UM RELATORIO DE CONFERENCIA EM
+      *               RELCON, PARA DETECTAR UMA EXECUCAO QUE TENHA
+      *               LIDO UM CADALU DIFERENTE DO ATUAL OU QUE NAO
+      *               TENHA RODADO SOBRE O ARQUIVO INTEIRO.
+      *
+      *  HISTORICO DE ALTERACOES
+      *  DATA       AUTOR   DESCRICAO
+      *  09/08/2026 LLB     CRIACAO DO PROGRAMA.
+      *  09/08/2026 LLB     A CONFERENCIA PASSOU A COMPARAR A QUANTIDADE
+      *                     REAL DE CADALU COM QTD-GRAVADOS-CTL0X (O QUE
+      *                     CADA PROGRAMA REALMENTE GRAVOU NA SAIDA),
+      *                     EM VEZ DE QTD-LIDOS-CTL0X (QUANTOS REGISTROS
+      *                     O PROGRAMA APENAS LEU). COMO EX02 REPASSA
+      *                     QUASE TODO MUNDO E EX07 SO GRAVA O SEXO
+      *                     FEMININO, A CONFERENCIA DE EX02 USA A SOMA
+      *                     GRAVADOS+REJEITADOS (QUE TEM QUE FECHAR COM
+      *                     O TOTAL LIDO DO CADALU ATUAL) E A DE EX07
+      *                     ADICIONALMENTE RECALCULA A QUANTIDADE REAL
+      *                     DE REGISTROS FEMININOS DIRETO DE CADALU
+      *                     (CONT-REAL-FEM-ALU) E CONFERE CONTRA
+      *                     QTD-GRAVADOS-CTL07, PARA PEGAR UMA MUDANCA
+      *                     NA REGRA DE SELECAO POR SEXO DO EX07 QUE A
+      *                     SIMPLES CONTAGEM DE LIDOS NAO DETECTARIA.
+      *                     INCLUIDO ABORTAR-JOB NO MESMO PADRAO DOS
+      *                     DEMAIS PROGRAMAS EM VIRTUDE DE UM ARQUIVO
+      *                     OBRIGATORIO QUE NAO ABRE.
+      *  09/08/2026 LLB     O EX07 LIA CADALU.DAT COM SEXO-ENT NO FIM
+      *                     DO REGISTRO (DEPOIS DAS NOTAS), ENQUANTO
+      *                     ESTE PROGRAMA E O EX02 LEEM SEXO-ENT LOGO
+      *                     APOS NOME-ENT - CONT-REAL-FEM-ALU ESTAVA
+      *                     LENDO O BYTE ERRADO COMO SEXO PARA TODO
+      *                     REGISTRO. CORRIGIDO O LAYOUT DO EX07 PARA
+      *                     A MESMA ORDEM DE CAMPOS DESTE PROGRAMA, E
+      *                     ACRESCENTADO NOTA1 A NOTA4 (NAO USADAS
+      *                     AQUI) NO FIM DO REG-ENT PARA DOCUMENTAR O
+      *                     LAYOUT COMPLETO E UNICO DE CADALU.DAT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. LEVI-PC.
+       OBJECT-COMPUTER. LEVI-PC.
+       SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADALU ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADALU.
+           SELECT CTL02 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CTL02.
+           SELECT CTL07 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CTL07.
+           SELECT RELCON ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-RELCON.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADALU
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADALU.DAT".
+
+      *    AS NOTAS (NOTA1 A NOTA4) NAO SAO USADAS POR ESTE PROGRAMA,
+      *    MAS PRECISAM CONSTAR NO LAYOUT PARA BATER COM O MESMO
+      *    CADALU.DAT LIDO PELO EX02/EX07.
+       01 REG-ENT.
+           COPY IDCOPY REPLACING ID-CAMPO BY NUM-ENT.
+           02 NOME-ENT    PIC X(20).
+           02 SEXO-ENT    PIC X(01).
+           02 DATA-ENT.
+               03 DIA-ENT PIC 9(02).
+               03 MES-ENT PIC 9(02).
+               03 ANO-ENT PIC 9(04).
+           02 NOTA1       PIC 9(2)V99.
+           02 NOTA2       PIC 9(2)V99.
+           02 NOTA3       PIC 9(2)V99.
+           02 NOTA4       PIC 9(2)V99.
+
+       FD CTL02
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CTL02.DAT".
+
+       01 REG-CTL02.
+           02 QTD-LIDOS-CTL02      PIC 9(07).
+           02 QTD-GRAVADOS-CTL02   PIC 9(07).
+           02 QTD-REJEITADOS-CTL02 PIC 9(07).
+
+       FD CTL07
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CTL07.DAT".
+
+       01 REG-CTL07.
+           02 QTD-LIDOS-CTL07      PIC 9(07).
+           02 QTD-GRAVADOS-CTL07   PIC 9(07).
+           02 QTD-REJEITADOS-CTL07 PIC 9(07).
+
+      *    UMA LINHA POR ORIGEM CONFERIDA (EX02 E EX07), COM A
+      *    QUANTIDADE REAL DE CADALU, A QUANTIDADE QUE O PROGRAMA
+      *    DECLAROU TER LIDO E UM SINALIZADOR DE BATEU/NAO BATEU.
+       FD RELCON
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "RELCON.DAT".
+
+       01 REG-CON.
+           02 ORIGEM-CON          PIC X(08).
+           02 QTD-REAL-CON        PIC 9(07).
+           02 QTD-GRAVADOS-CON    PIC 9(07).
+           02 SITUACAO-CON        PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       77 FIM-ALU                 PIC X(03)       VALUE "NAO".
+       77 CONT-REAL-ALU           PIC 9(07)       VALUE ZEROS.
+       77 CONT-REAL-FEM-ALU       PIC 9(07)       VALUE ZEROS.
+       77 FS-CADALU               PIC X(02).
+       77 FS-CTL02                PIC X(02).
+       77 FS-CTL07                PIC X(02).
+       77 FS-RELCON               PIC X(02).
+       77 ERR-PROGRAMA            PIC X(08)       VALUE "EX14".
+       77 ERR-ARQUIVO             PIC X(12).
+       77 ERR-OPERACAO            PIC X(10)       VALUE "ABERTURA".
+       77 ERR-STATUS              PIC X(02).
+       77 ABORTAR-JOB             PIC X(03)       VALUE "NAO".
+
+       PROCEDURE DIVISION.
+       EXFIX.
+
+       PERFORM INICIO.
+       IF ABORTAR-JOB NOT EQUAL "SIM"
+           PERFORM LE-CADALU
+               UNTIL FIM-ALU EQUAL "SIM"
+           PERFORM LE-CONTADORES
+           PERFORM GERA-RELATORIO
+       END-IF.
+       PERFORM TERMINO.
+       GOBACK.
+
+       INICIO.
+           OPEN INPUT CADALU
+                      CTL02
+                      CTL07
+               OUTPUT RELCON.
+           PERFORM VERIFICA-ABERTURA.
+
+      *    CONFERE O FILE STATUS DE CADA ARQUIVO ABERTO EM INICIO.
+      *    QUALQUER STATUS DIFERENTE DE "00" E REPASSADO AO SUBPROGRAMA
+      *    TRATERRO, QUE GRAVA UMA LINHA LEGIVEL EM ERRLOG.DAT EM VEZ
+      *    DE DEIXAR O JOB PARAR COM UM ABEND CRU. UM ARQUIVO
+      *    OBRIGATORIO QUE NAO ABRIU TAMBEM LIGA ABORTAR-JOB, PARA QUE
+      *    O PROGRAMA ENCERRE EM VEZ DE TENTAR LER UM ARQUIVO QUE
+      *    NUNCA FOI ABERTO (O QUE NUNCA SATISFARIA AT END).
+       VERIFICA-ABERTURA.
+           IF FS-CADALU NOT EQUAL "00"
+               MOVE "CADALU.DAT" TO ERR-ARQUIVO
+               MOVE FS-CADALU    TO ERR-STATUS
+               CALL "TRATERRO" USING ERR-PROGRAMA ERR-ARQUIVO
+                   ERR-OPERACAO ERR-STATUS
+               MOVE "SIM" TO ABORTAR-JOB.
+           IF FS-CTL02 NOT EQUAL "00"
+               MOVE "CTL02.DAT" TO ERR-ARQUIVO
+               MOVE FS-CTL02    TO ERR-STATUS
+               CALL "TRATERRO" USING ERR-PROGRAMA ERR-ARQUIVO
+                   ERR-OPERACAO ERR-STATUS
+               MOVE "SIM" TO ABORTAR-JOB.
+           IF FS-CTL07 NOT EQUAL "00"
+               MOVE "CTL07.DAT" TO ERR-ARQUIVO
+               MOVE FS-CTL07    TO ERR-STATUS
+               CALL "TRATERRO" USING ERR-PROGRAMA ERR-ARQUIVO
+                   ERR-OPERACAO ERR-STATUS
+               MOVE "SIM" TO ABORTAR-JOB.
+           IF FS-RELCON NOT EQUAL "00"
+               MOVE "RELCON.DAT" TO ERR-ARQUIVO
+               MOVE FS-RELCON    TO ERR-STATUS
+               CALL "TRATERRO" USING ERR-PROGRAMA ERR-ARQUIVO
+                   ERR-OPERACAO ERR-STATUS
+               MOVE "SIM" TO ABORTAR-JOB.
+
+      *    LE TODO O CADALU SO PARA CONTAR A QUANTIDADE REAL DE
+      *    REGISTROS DO ARQUIVO ATUAL, E A QUANTIDADE REAL DE
+      *    REGISTROS FEMININOS (PARA CONFERIR CONTRA O QUE O EX07
+      *    REALMENTE GRAVOU, INDEPENDENTE DO QUE O EX07 DIZ TER LIDO).
+       LE-CADALU.
+           READ CADALU
+               AT END
+                   MOVE "SIM" TO FIM-ALU
+               NOT AT END
+                   ADD 1 TO CONT-REAL-ALU
+                   IF SEXO-ENT EQUAL "F" OR SEXO-ENT EQUAL "f"
+                       ADD 1 TO CONT-REAL-FEM-ALU
+                   END-IF
+           END-READ.
+
+      *    LE O PRIMEIRO (E UNICO) REGISTRO DE CTL02 E CTL07, GRAVADOS
+      *    PELO EX02 E PELO EX07 AO FIM DE CADA EXECUCAO.
+       LE-CONTADORES.
+           READ CTL02
+               AT END
+                   MOVE ZEROS TO QTD-GRAVADOS-CTL02
+                                 QTD-REJEITADOS-CTL02
+           END-READ.
+           READ CTL07
+               AT END
+                   MOVE ZEROS TO QTD-GRAVADOS-CTL07
+                                 QTD-REJEITADOS-CTL07
+           END-READ.
+
+      *    GRAVA EM RELCON UMA LINHA PARA CADA ORIGEM. EX02 REPASSA
+      *    QUASE TODO MUNDO PARA CADATU/CADEXC, ENTAO A CONFERENCIA E
+      *    A IDENTIDADE COMPLETA GRAVADOS+REJEITADOS = REAL DE CADALU.
+      *    EX07 SO GRAVA O SEXO FEMININO EM CADATU, ENTAO ALEM DESSA
+      *    MESMA IDENTIDADE TAMBEM CONFERE SE O QUE FOI REALMENTE
+      *    GRAVADO BATE COM A QUANTIDADE FEMININA REAL RECALCULADA
+      *    DIRETO DE CADALU, PEGANDO UMA MUDANCA NA REGRA DE SELECAO
+      *    DO EX07 QUE NAO MEXERIA NA QUANTIDADE LIDA.
+       GERA-RELATORIO.
+           MOVE "EX02"             TO ORIGEM-CON.
+           MOVE CONT-REAL-ALU      TO QTD-REAL-CON.
+           MOVE QTD-GRAVADOS-CTL02 TO QTD-GRAVADOS-CON.
+           IF CONT-REAL-ALU EQUAL
+                   QTD-GRAVADOS-CTL02 + QTD-REJEITADOS-CTL02
+               MOVE "OK"      TO SITUACAO-CON
+           ELSE
+               MOVE "DIVERGENTE" TO SITUACAO-CON.
+           WRITE REG-CON.
+
+           MOVE "EX07"             TO ORIGEM-CON.
+           MOVE CONT-REAL-ALU      TO QTD-REAL-CON.
+           MOVE QTD-GRAVADOS-CTL07 TO QTD-GRAVADOS-CON.
+           IF CONT-REAL-ALU EQUAL
+                   QTD-GRAVADOS-CTL07 + QTD-REJEITADOS-CTL07
+              AND QTD-GRAVADOS-CTL07 EQUAL CONT-REAL-FEM-ALU
+               MOVE "OK"      TO SITUACAO-CON
+           ELSE
+               MOVE "DIVERGENTE" TO SITUACAO-CON.
+           WRITE REG-CON.
+
+       TERMINO.
+           CLOSE CADALU
+                 CTL02
+                 CTL07
+                 RELCON.
