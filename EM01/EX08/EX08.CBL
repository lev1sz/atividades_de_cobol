@@ -5,10 +5,117 @@
        DATE-COMPILED. 25/03/2025.
        SECURITY.      SOMENTE O AUTOR PODE MODIFICAR.
       *REMARKS.       LE OS REGISTROS DO ARQUIVO CADFUN (CODIGO, NOME,
-      *               SALARIO), CALCULA PARA TODOS OS REGISTROS DE 
+      *               SALARIO), CALCULA PARA TODOS OS REGISTROS DE
       *               ENTRADA O REAJUSTE DE SALARIO E GRAVA OS REGISTROS
       *               DE SAIDA NO ARQUIVO CADSAI (CODIGO, NOME, SALARIO
-      *               REAJUSTADO).
+      *               REAJUSTADO). TAMBEM GRAVA EM CADAUD A TRILHA DE
+      *               AUDITORIA DO REAJUSTE (SALARIO ANTERIOR E FAIXA
+      *               APLICADA) PARA CADA FUNCIONARIO PROCESSADO.
+      *
+      *  HISTORICO DE ALTERACOES
+      *  DATA       AUTOR   DESCRICAO
+      *  09/08/2026 LLB     INCLUIDO ARQUIVO CADAUD COM A TRILHA DE
+      *                     AUDITORIA DO REAJUSTE DE SALARIO.
+      *  09/08/2026 LLB     INCLUIDO CHECKPOINT DE REINICIO (CADCKP):
+      *                     O ULTIMO COD-ENT PROCESSADO COM SUCESSO E
+      *                     GRAVADO A CADA REGISTRO, DE FORMA QUE UMA
+      *                     RETOMADA APOS ABEND CONTINUA DEPOIS DELE
+      *                     EM VEZ DE REPROCESSAR DO INICIO.
+      *  09/08/2026 LLB     COD-ENT PASSOU A VIR DO COPYBOOK IDCOPY,
+      *                     FONTE UNICA DO PIC DO IDENTIFICADOR
+      *                     COMPARTILHADO COM CADALU E CADENT.
+      *  09/08/2026 LLB     TROCADO STOP RUN POR GOBACK PARA PERMITIR
+      *                     A CHAMADA DESTE PROGRAMA PELO JOB MESTRE
+      *                     (EX10) SEM ENCERRAR O RUNTIME INTEIRO.
+      *  09/08/2026 LLB     AS FAIXAS DE REAJUSTE E OS PERCENTUAIS
+      *                     PASSARAM A SER LIDOS DO ARQUIVO CADFAI EM
+      *                     VEZ DE FIXOS NO IF/ELSE. SALARIO ZERO OU
+      *                     NEGATIVO AGORA VAI PARA O ARQUIVO DE
+      *                     EXCECAO CADINV EM VEZ DE RECEBER REAJUSTE.
+      *  09/08/2026 LLB     CADSAI PASSOU A SER GRAVADO COM A DATA NO
+      *                     NOME (CADSAI_AAAAMMDD.DAT). COMO O NOME E
+      *                     O MESMO PARA TODAS AS EXECUCOES DO MESMO
+      *                     DIA, A RETOMADA POR CHECKPOINT CONTINUA
+      *                     FUNCIONANDO NORMALMENTE (OPEN EXTEND CAI
+      *                     NO ARQUIVO CORRETO).
+      *  09/08/2026 LLB     INCLUIDO ARQUIVO CTL08 COM O TOTAL DE
+      *                     CONTROLE DA EXECUCAO (LIDOS, GRAVADOS,
+      *                     INVALIDOS E A SOMA DE SALARIOS DE ENTRADA
+      *                     E DE SAIDA).
+      *  09/08/2026 LLB     ADICIONADO FILE STATUS EM TODOS OS SELECT E
+      *                     CHAMADA AO SUBPROGRAMA TRATERRO QUANDO A
+      *                     ABERTURA DE UM ARQUIVO OBRIGATORIO FALHA,
+      *                     EM VEZ DE DEIXAR O JOB ABENDAR SEM REGISTRO
+      *                     DO MOTIVO.
+      *  09/08/2026 LLB     INCLUIDO BONUS FIXO OPCIONAL POR
+      *                     FUNCIONARIO, LIDO DE CADBON E SOMADO AO
+      *                     SALARIO REAJUSTADO DEPOIS DO PERCENTUAL DA
+      *                     FAIXA. O VALOR DO BONUS APLICADO TAMBEM
+      *                     PASSOU A CONSTAR EM CADAUD.
+      *  09/08/2026 LLB     INCLUIDO ABORTAR-JOB: UM ARQUIVO OBRIGATORIO
+      *                     QUE NAO ABRE AGORA ENCERRA O PROGRAMA APOS
+      *                     REGISTRAR EM ERRLOG, EM VEZ DE CAIR NUM LOOP
+      *                     DE LEITURA QUE NUNCA CHEGA NO FIM DE ARQUIVO.
+      *                     CORRIGIDO TAMBEM O CHECKPOINT (CADCKP), QUE
+      *                     FICAVA COM O ULTIMO COD-ENT DA EXECUCAO
+      *                     ANTERIOR MESMO APOS UM TERMINO NORMAL - A
+      *                     PROXIMA EXECUCAO DO DIA SEGUINTE ENTENDIA
+      *                     ISSO COMO UMA RETOMADA E PULAVA TODOS OS
+      *                     REGISTROS ATE ALI. TERMINO AGORA ZERA O
+      *                     CHECKPOINT QUANDO O JOB CONCLUI NORMALMENTE.
+      *  09/08/2026 LLB     GRAVA-CHECKPOINT PASSOU A CONFERIR O FILE
+      *                     STATUS DA ABERTURA E DA GRAVACAO DE CADCKP -
+      *                     UMA FALHA (POR EXEMPLO, DISCO CHEIO) DEIXAVA
+      *                     O CHECKPOINT VAZIO/TRUNCADO E A EXECUCAO
+      *                     SEGUINTE ENTENDIA ISSO COMO UM PRIMEIRO RUN
+      *                     LIMPO, REPROCESSANDO E SOBRESCREVENDO O DIA
+      *                     INTEIRO. TERMINO TAMBEM PASSOU A SO EXECUTAR
+      *                     GERA-RELATORIO-CTL QUANDO O JOB NAO FOI
+      *                     ABORTADO, EM VEZ DE GRAVAR UM TOTAL DE
+      *                     CONTROLE ZERADO (OU ABENDAR NUM ARQUIVO
+      *                     NUNCA ABERTO) QUANDO ALGUM ARQUIVO
+      *                     OBRIGATORIO FALHOU NA ABERTURA.
+      *  09/08/2026 LLB     CADSAI, CADAUD, CADINV E CTL08 PASSARAM A
+      *                     SER ABERTOS SEMPRE EM EXTEND, CAINDO PARA
+      *                     OUTPUT SO QUANDO O ARQUIVO DO DIA AINDA NAO
+      *                     EXISTE, EM VEZ DE DECIDIR O MODO SO PELO
+      *                     RETOMANDO DO CHECKPOINT. ANTES, REEXECUTAR
+      *                     O JOB NO MESMO DIA SEM TER HAVIDO ABEND (E
+      *                     PORTANTO SEM CHECKPOINT PENDENTE)
+      *                     SOBRESCREVIA OS QUATRO ARQUIVOS JA GRAVADOS
+      *                     NAQUELE DIA.
+      *  09/08/2026 LLB     REVERTIDA A MUDANCA ACIMA: CADSAI, CADAUD,
+      *                     CADINV E CTL08 VOLTARAM A DECIDIR OUTPUT/
+      *                     EXTEND PELO RETOMANDO DO CHECKPOINT, NAO
+      *                     PELA EXISTENCIA DO ARQUIVO. TERMINO ZERA O
+      *                     CADCKP AO FIM DE TODA EXECUCAO BEM SUCEDIDA,
+      *                     ENTAO UMA REEXECUCAO NO MESMO DIA SEM ABEND
+      *                     PENDENTE E SEMPRE UM REPROCESSAMENTO
+      *                     COMPLETO DE CADFUN E PRECISA RECRIAR OS
+      *                     QUATRO ARQUIVOS DO ZERO - DECIDIR PELA
+      *                     EXISTENCIA DO ARQUIVO DUPLICAVA O DIA
+      *                     INTEIRO NESSE CASO.
+      *  09/08/2026 LLB     RENOMEADO O CADSAI GRAVADO AQUI PARA
+      *                     CADSAI_REAJ_AAAAMMDD.DAT. O EX06 GRAVA UM
+      *                     CADSAI PROPRIO (LAYOUT DE CORTE SALARIAL,
+      *                     INCOMPATIVEL COM O DESTE PROGRAMA) NA MESMA
+      *                     DATA, E O JOB MESTRE EXECUTA OS DOIS NA
+      *                     MESMA RODADA, ENTAO NAO PODEM DISPUTAR O
+      *                     MESMO ARQUIVO.
+      *  09/08/2026 LLB     GRAVA-CHECKPOINT PASSOU A GRAVAR O NOVO
+      *                     VALOR PRIMEIRO NO RASCUNHO CADCKN E SO
+      *                     TRUNCAR/REGRAVAR O CADCKP.DAT DEPOIS DE
+      *                     CONFIRMADA A GRAVACAO DO RASCUNHO. ANTES, O
+      *                     OPEN OUTPUT CADCKP JA TRUNCAVA O CHECKPOINT
+      *                     VALIDO ANTERIOR MESMO QUANDO A GRAVACAO DO
+      *                     NOVO VALOR FALHAVA EM SEGUIDA (DISCO CHEIO),
+      *                     PERDENDO O PONTO DE RETOMADA JA CONSOLIDADO.
+      *  09/08/2026 LLB     CARREGA-FAIXA E CARREGA-BONUS PASSARAM A
+      *                     CHAMAR O TRATERRO (STATUS "99") QUANDO
+      *                     CADFAI/CADBON TEM MAIS REGISTROS DO QUE A
+      *                     TABELA EM MEMORIA COMPORTA, DA MESMA FORMA
+      *                     QUE O EX09 JA FAZ PARA O MESMO PROBLEMA -
+      *                     ANTES O EXCEDENTE ERA DESCARTADO EM SILENCIO.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -19,75 +126,539 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CADFUN ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT CADSAI ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADFUN.
+      *    O NOME DO ARQUIVO DE SAIDA E MONTADO EM TEMPO DE EXECUCAO
+      *    (COM A DATA DO DIA) EM WS-NOME-CADSAI, POR ISSO O ASSIGN
+      *    APONTA PARA A VARIAVEL EM VEZ DE UM LITERAL FIXO.
+           SELECT CADSAI ASSIGN TO WS-NOME-CADSAI
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADSAI.
+           SELECT CADAUD ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADAUD.
+           SELECT CADCKP ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADCKP.
+      *    ARQUIVO INTERMEDIARIO USADO POR GRAVA-CHECKPOINT PARA
+      *    CONFIRMAR QUE O NOVO VALOR DE CHECKPOINT FOI GRAVADO COM
+      *    SUCESSO ANTES DE TRUNCAR O CADCKP.DAT VALIDO ANTERIOR.
+           SELECT CADCKN ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADCKN.
+           SELECT CADFAI ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADFAI.
+      *    ARQUIVO DE BONUS: VALOR FIXO OPCIONAL POR FUNCIONARIO,
+      *    SOMADO AO SALARIO REAJUSTADO DEPOIS DO PERCENTUAL DA FAIXA.
+           SELECT CADBON ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADBON.
+           SELECT CADINV ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADINV.
+           SELECT CTL08 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CTL08.
 
        DATA DIVISION.
        FILE SECTION.
        FD CADFUN
            LABEL RECORD ARE STANDARD
            VALUE OF FILE-ID IS "CADFUN.DAT".
-       
+
        01 REG-ENT.
-           02 COD-ENT             PIC 9(05).
+           COPY IDCOPY REPLACING ID-CAMPO BY COD-ENT.
            02 NOME-ENT            PIC X(20).
            02 SAL-ENT             PIC 9(05)V99.
 
        FD CADSAI
-           LABEL RECORD ARE STANDARD
-           VALUE OF FILE-ID IS "CADSAI.DAT".
+           LABEL RECORD ARE STANDARD.
 
        01 REG-SAI.
            02 COD-SAI             PIC 9(05).
            02 NOME-SAI            PIC X(20).
            02 SAL-SAI             PIC 9(05)V99.
 
+      *    ARQUIVO DE AUDITORIA DO REAJUSTE: REGISTRA, PARA CADA
+      *    FUNCIONARIO PROCESSADO, O SALARIO ANTERIOR, O PERCENTUAL
+      *    DE REAJUSTE APLICADO E O SALARIO NOVO, PARA RECONSTITUIR
+      *    O CALCULO SEM PRECISAR REEXECUTAR O PROGRAMA.
+       FD CADAUD
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADAUD.DAT".
+
+       01 REG-AUD.
+           02 COD-AUD              PIC 9(05).
+           02 NOME-AUD             PIC X(20).
+           02 SAL-ANTIGO-AUD       PIC 9(05)V99.
+           02 REAJUSTE-AUD         PIC 9(01)V99.
+           02 BONUS-AUD            PIC 9(05)V99.
+           02 SAL-NOVO-AUD         PIC 9(05)V99.
+
+      *    ARQUIVO DE CHECKPOINT: GUARDA APENAS UM REGISTRO, O
+      *    ULTIMO COD-ENT PROCESSADO COM SUCESSO NA EXECUCAO ATUAL
+      *    OU ANTERIOR, PARA PERMITIR A RETOMADA DO JOB.
+       FD CADCKP
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADCKP.DAT".
+
+       01 REG-CKP.
+           02 COD-CKP              PIC 9(05).
+
+      *    RASCUNHO DO CHECKPOINT NOVO: RECEBE O VALOR ANTES DE
+      *    QUALQUER GRAVACAO DEFINITIVA EM CADCKP.DAT.
+       FD CADCKN
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADCKN.DAT".
+
+       01 REG-CKN.
+           02 COD-CKN              PIC 9(05).
+
+      *    ARQUIVO DE PARAMETROS DAS FAIXAS DE REAJUSTE: CADA
+      *    REGISTRO TRAZ O LIMITE SUPERIOR DE UMA FAIXA SALARIAL E O
+      *    PERCENTUAL DE REAJUSTE APLICADO A QUEM ESTA NELA, EM
+      *    ORDEM CRESCENTE DE LIMITE. PERMITE ACRESCENTAR OU MUDAR
+      *    FAIXAS SEM RECOMPILAR O PROGRAMA.
+       FD CADFAI
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADFAI.DAT".
+
+       01 REG-FAI.
+           02 LIMITE-FAI            PIC 9(05)V99.
+           02 PERC-FAI              PIC 9(01)V99.
+
+      *    ARQUIVO DE BONUS: VALOR FIXO OPCIONAL POR FUNCIONARIO
+      *    (ADICIONAL DE TRANSPORTE, VALE-REFEICAO ETC.), SOMADO AO
+      *    SALARIO REAJUSTADO DEPOIS DO PERCENTUAL DA FAIXA. QUEM NAO
+      *    APARECE NESTE ARQUIVO NAO RECEBE BONUS (VALOR ZERO).
+       FD CADBON
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADBON.DAT".
+
+       01 REG-BON.
+           02 COD-BON               PIC 9(05).
+           02 VALOR-BON             PIC 9(05)V99.
+
+      *    ARQUIVO DE EXCECAO: REGISTROS DE CADFUN COM SALARIO ZERO
+      *    OU NEGATIVO, QUE NAO FAZEM SENTIDO PARA CALCULO DE
+      *    REAJUSTE E POR ISSO NAO SEGUEM PARA CADSAI/CADAUD.
+       FD CADINV
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADINV.DAT".
+
+       01 REG-INV.
+           02 COD-INV               PIC 9(05).
+           02 NOME-INV              PIC X(20).
+           02 SAL-INV               PIC 9(05)V99.
+
+      *    TOTAL DE CONTROLE DA EXECUCAO: QUANTOS REGISTROS FORAM
+      *    LIDOS DE CADFUN, QUANTOS RECEBERAM REAJUSTE E FORAM PARA
+      *    CADSAI, QUANTOS FORAM INVALIDOS PARA CADINV E A SOMA DOS
+      *    SALARIOS DE ENTRADA E DE SAIDA.
+       FD CTL08
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CTL08.DAT".
+
+       01 REG-CTL08.
+           02 QTD-LIDOS-CTL       PIC 9(07).
+           02 QTD-GRAVADOS-CTL    PIC 9(07).
+           02 QTD-INVALIDOS-CTL   PIC 9(07).
+           02 SAL-ENTRADA-CTL     PIC 9(09)V99.
+           02 SAL-SAIDA-CTL       PIC 9(09)V99.
+
        WORKING-STORAGE SECTION.
        77 FIM-ARQ                 PIC X(03)       VALUE IS "NAO".
        77 REAJUSTE                PIC 9(01)V99.
        77 SAL-REAJUSTADO          PIC 9(05)V99.
+       77 FS-CADCKP               PIC X(02).
+       77 FS-CADCKN               PIC X(02).
+       77 ULTIMO-COD-PROC         PIC 9(05)       VALUE ZEROS.
+       77 RETOMANDO               PIC X(03)       VALUE "NAO".
+       77 FS-CADFAI               PIC X(02).
+       77 CONT-FAIXAS             PIC 9(02)       VALUE ZEROS.
+       77 SUB-FAIXA               PIC 9(02)       VALUE ZEROS.
+       01 TAB-FAIXAS.
+           02 FAIXA-ITEM OCCURS 20 TIMES.
+              03 LIMITE-FAIXA      PIC 9(05)V99.
+              03 PERC-FAIXA        PIC 9(01)V99.
+       77 FS-CADBON               PIC X(02).
+       77 BONUS                   PIC 9(05)V99    VALUE ZEROS.
+       77 CONT-BONUS              PIC 9(03)       VALUE ZEROS.
+       77 SUB-BONUS               PIC 9(03)       VALUE ZEROS.
+       01 TAB-BONUS.
+           02 BONUS-ITEM OCCURS 100 TIMES.
+              03 COD-BONUS         PIC 9(05).
+              03 VALOR-BONUS       PIC 9(05)V99.
+       77 WS-DATA-ARQ             PIC 9(08).
+       77 WS-NOME-CADSAI          PIC X(30).
+       77 CONT-LIDOS              PIC 9(07)       VALUE ZEROS.
+       77 CONT-GRAVADOS           PIC 9(07)       VALUE ZEROS.
+       77 CONT-INVALIDOS          PIC 9(07)       VALUE ZEROS.
+       77 SOMA-SAL-ENTRADA        PIC 9(09)V99    VALUE ZEROS.
+       77 SOMA-SAL-SAIDA          PIC 9(09)V99    VALUE ZEROS.
+       77 FS-CADFUN               PIC X(02).
+       77 FS-CADSAI               PIC X(02).
+       77 FS-CADAUD               PIC X(02).
+       77 FS-CADINV               PIC X(02).
+       77 FS-CTL08                PIC X(02).
+       77 ERR-PROGRAMA            PIC X(08)       VALUE "EX08".
+       77 ERR-ARQUIVO             PIC X(12).
+       77 ERR-OPERACAO            PIC X(10)       VALUE "ABERTURA".
+       77 ERR-STATUS              PIC X(02).
+       77 ABORTAR-JOB             PIC X(03)       VALUE "NAO".
+       77 LIMITE-FAI-LOGADO       PIC X(03)       VALUE "NAO".
+       77 LIMITE-BON-LOGADO       PIC X(03)       VALUE "NAO".
 
        PROCEDURE DIVISION.
        EXFIX.
-           
+
        PERFORM INICIO.
        PERFORM PRINCIPAL
-           UNTIL FIM-ARQ EQUAL "SIM".
+           UNTIL FIM-ARQ EQUAL "SIM"
+              OR ABORTAR-JOB EQUAL "SIM".
        PERFORM TERMINO.
-       STOP RUN.
+       GOBACK.
 
        INICIO.
-           OPEN INPUT CADFUN
-               OUTPUT CADSAI.
-           PERFORM LEITURA.
+           PERFORM LE-CHECKPOINT.
+           PERFORM LE-FAIXAS.
+           PERFORM LE-BONUS.
+           PERFORM GERA-NOME-CADSAI.
+           OPEN INPUT CADFUN.
+      *    SO FAZ SENTIDO ACRESCENTAR AOS QUATRO ARQUIVOS DO DIA
+      *    QUANDO A EXECUCAO E UMA RETOMADA POR CHECKPOINT (RETOMANDO
+      *    = "SIM"): NESSE CASO ELES JA TRAZEM A PARTE DO DIA GRAVADA
+      *    ANTES DO ABEND E OPEN EXTEND CONTINUA DE ONDE PAROU. UMA
+      *    REEXECUCAO SEM CHECKPOINT PENDENTE (RETOMANDO = "NAO") E UM
+      *    REPROCESSAMENTO COMPLETO DE CADFUN DESDE O INICIO, ENTAO OS
+      *    QUATRO ARQUIVOS PRECISAM SER RECRIADOS EM OUTPUT - DECIDIR
+      *    O MODO PELA SIMPLES EXISTENCIA DO ARQUIVO DUPLICARIA TODO O
+      *    DIA A CADA REEXECUCAO SEM CHECKPOINT.
+           IF RETOMANDO EQUAL "SIM"
+               OPEN EXTEND CADSAI
+                    EXTEND CADAUD
+                    EXTEND CADINV
+                    EXTEND CTL08
+           ELSE
+               OPEN OUTPUT CADSAI
+                    OUTPUT CADAUD
+                    OUTPUT CADINV
+                    OUTPUT CTL08
+           END-IF.
+           PERFORM VERIFICA-ABERTURA.
+           IF ABORTAR-JOB NOT EQUAL "SIM"
+               PERFORM LEITURA
+               IF ULTIMO-COD-PROC GREATER ZEROS
+                   PERFORM LEITURA
+                       UNTIL FIM-ARQ EQUAL "SIM"
+                          OR COD-ENT GREATER ULTIMO-COD-PROC
+               END-IF
+           END-IF.
+
+      *    CONFERE O FILE STATUS DE CADA ARQUIVO ABERTO EM INICIO.
+      *    QUALQUER STATUS DIFERENTE DE "00" E REPASSADO AO SUBPROGRAMA
+      *    TRATERRO, QUE GRAVA UMA LINHA LEGIVEL EM ERRLOG.DAT EM VEZ
+      *    DE DEIXAR O JOB PARAR COM UM ABEND CRU. UM ARQUIVO
+      *    OBRIGATORIO QUE NAO ABRIU TAMBEM LIGA ABORTAR-JOB, PARA QUE
+      *    O PROGRAMA ENCERRE EM VEZ DE TENTAR LER UM ARQUIVO QUE
+      *    NUNCA FOI ABERTO (O QUE NUNCA SATISFARIA AT END).
+       VERIFICA-ABERTURA.
+           IF FS-CADFUN NOT EQUAL "00"
+               MOVE "CADFUN.DAT" TO ERR-ARQUIVO
+               MOVE FS-CADFUN    TO ERR-STATUS
+               CALL "TRATERRO" USING ERR-PROGRAMA ERR-ARQUIVO
+                   ERR-OPERACAO ERR-STATUS
+               MOVE "SIM" TO ABORTAR-JOB.
+           IF FS-CADSAI NOT EQUAL "00"
+               MOVE "CADSAI.DAT" TO ERR-ARQUIVO
+               MOVE FS-CADSAI    TO ERR-STATUS
+               CALL "TRATERRO" USING ERR-PROGRAMA ERR-ARQUIVO
+                   ERR-OPERACAO ERR-STATUS
+               MOVE "SIM" TO ABORTAR-JOB.
+           IF FS-CADAUD NOT EQUAL "00"
+               MOVE "CADAUD.DAT" TO ERR-ARQUIVO
+               MOVE FS-CADAUD    TO ERR-STATUS
+               CALL "TRATERRO" USING ERR-PROGRAMA ERR-ARQUIVO
+                   ERR-OPERACAO ERR-STATUS
+               MOVE "SIM" TO ABORTAR-JOB.
+           IF FS-CADINV NOT EQUAL "00"
+               MOVE "CADINV.DAT" TO ERR-ARQUIVO
+               MOVE FS-CADINV    TO ERR-STATUS
+               CALL "TRATERRO" USING ERR-PROGRAMA ERR-ARQUIVO
+                   ERR-OPERACAO ERR-STATUS
+               MOVE "SIM" TO ABORTAR-JOB.
+           IF FS-CTL08 NOT EQUAL "00"
+               MOVE "CTL08.DAT"  TO ERR-ARQUIVO
+               MOVE FS-CTL08     TO ERR-STATUS
+               CALL "TRATERRO" USING ERR-PROGRAMA ERR-ARQUIVO
+                   ERR-OPERACAO ERR-STATUS
+               MOVE "SIM" TO ABORTAR-JOB.
+
+      *    RECUPERA O ULTIMO COD-ENT PROCESSADO NA EXECUCAO ANTERIOR,
+      *    SE HOUVER, PARA DECIDIR SE O JOB COMECA DO ZERO OU RETOMA.
+       LE-CHECKPOINT.
+           MOVE ZEROS TO ULTIMO-COD-PROC.
+           MOVE "NAO" TO RETOMANDO.
+           OPEN INPUT CADCKP.
+           IF FS-CADCKP EQUAL "00"
+               READ CADCKP
+                   AT END
+                       MOVE ZEROS TO ULTIMO-COD-PROC
+                   NOT AT END
+                       MOVE COD-CKP TO ULTIMO-COD-PROC
+                       MOVE "SIM"   TO RETOMANDO
+               END-READ
+               CLOSE CADCKP.
+
+      *    CARREGA A TABELA DE FAIXAS DE REAJUSTE A PARTIR DE CADFAI,
+      *    EM ORDEM CRESCENTE DE LIMITE. SE O ARQUIVO NAO EXISTIR OU
+      *    ESTIVER VAZIO, MONTA NA TABELA AS TRES FAIXAS-PADRAO QUE
+      *    O PROGRAMA JA USAVA (ATE 1000 = 12%, ATE 2000 = 11%,
+      *    ACIMA DISSO = 10%), PRESERVANDO O COMPORTAMENTO ANTERIOR.
+       LE-FAIXAS.
+           MOVE ZEROS TO CONT-FAIXAS.
+           OPEN INPUT CADFAI.
+           IF FS-CADFAI EQUAL "00"
+               PERFORM CARREGA-FAIXA
+                   UNTIL FS-CADFAI NOT EQUAL "00"
+               CLOSE CADFAI.
+           IF CONT-FAIXAS EQUAL ZEROS
+               MOVE 3 TO CONT-FAIXAS
+               MOVE 1000,00 TO LIMITE-FAIXA (1)
+               MOVE 1,12    TO PERC-FAIXA (1)
+               MOVE 2000,00 TO LIMITE-FAIXA (2)
+               MOVE 1,11    TO PERC-FAIXA (2)
+               MOVE 99999,99 TO LIMITE-FAIXA (3)
+               MOVE 1,10    TO PERC-FAIXA (3).
+
+      *    MONTA O NOME DO ARQUIVO DE SAIDA COM A DATA DO DIA, PARA
+      *    QUE EXECUCOES DE DIAS DIFERENTES NAO SE SOBRESCREVAM.
+       GERA-NOME-CADSAI.
+           ACCEPT WS-DATA-ARQ FROM DATE YYYYMMDD.
+           MOVE SPACES TO WS-NOME-CADSAI.
+           STRING "CADSAI_REAJ_" DELIMITED BY SIZE
+                  WS-DATA-ARQ DELIMITED BY SIZE
+                  ".DAT" DELIMITED BY SIZE
+               INTO WS-NOME-CADSAI.
+
+       CARREGA-FAIXA.
+           READ CADFAI
+               AT END
+                   MOVE "10" TO FS-CADFAI
+               NOT AT END
+                   IF CONT-FAIXAS LESS 20
+                       ADD 1 TO CONT-FAIXAS
+                       MOVE LIMITE-FAI TO LIMITE-FAIXA (CONT-FAIXAS)
+                       MOVE PERC-FAI   TO PERC-FAIXA (CONT-FAIXAS)
+                   ELSE
+                       IF LIMITE-FAI-LOGADO EQUAL "NAO"
+                           MOVE "CADFAI.DAT" TO ERR-ARQUIVO
+                           MOVE "99"         TO ERR-STATUS
+                           MOVE "LIMITE"     TO ERR-OPERACAO
+                           CALL "TRATERRO" USING ERR-PROGRAMA
+                               ERR-ARQUIVO ERR-OPERACAO ERR-STATUS
+                           MOVE "ABERTURA"   TO ERR-OPERACAO
+                           MOVE "SIM"        TO LIMITE-FAI-LOGADO
+                       END-IF
+                   END-IF
+           END-READ.
+
+      *    PROCURA A PRIMEIRA FAIXA CUJO LIMITE COMPORTE O SALARIO.
+      *    SE O SALARIO FOR MAIOR QUE TODOS OS LIMITES CADASTRADOS,
+      *    FICA VALENDO O PERCENTUAL DA ULTIMA FAIXA COMO TETO.
+       PROCURA-FAIXA.
+           PERFORM VARIA-PROCURA-FAIXA
+               VARYING SUB-FAIXA FROM 1 BY 1
+               UNTIL SUB-FAIXA GREATER CONT-FAIXAS
+                  OR SAL-ENT NOT GREATER LIMITE-FAIXA (SUB-FAIXA).
+           IF SUB-FAIXA GREATER CONT-FAIXAS
+               MOVE PERC-FAIXA (CONT-FAIXAS) TO REAJUSTE
+           ELSE
+               MOVE PERC-FAIXA (SUB-FAIXA)   TO REAJUSTE.
+
+       VARIA-PROCURA-FAIXA.
+           CONTINUE.
+
+      *    CARREGA A TABELA DE BONUS FIXOS POR FUNCIONARIO A PARTIR DE
+      *    CADBON. O ARQUIVO E OPCIONAL - SE NAO EXISTIR OU ESTIVER
+      *    VAZIO, NENHUM FUNCIONARIO RECEBE BONUS (TABELA VAZIA).
+       LE-BONUS.
+           MOVE ZEROS TO CONT-BONUS.
+           OPEN INPUT CADBON.
+           IF FS-CADBON EQUAL "00"
+               PERFORM CARREGA-BONUS
+                   UNTIL FS-CADBON NOT EQUAL "00"
+               CLOSE CADBON.
+
+       CARREGA-BONUS.
+           READ CADBON
+               AT END
+                   MOVE "10" TO FS-CADBON
+               NOT AT END
+                   IF CONT-BONUS LESS 100
+                       ADD 1 TO CONT-BONUS
+                       MOVE COD-BON   TO COD-BONUS (CONT-BONUS)
+                       MOVE VALOR-BON TO VALOR-BONUS (CONT-BONUS)
+                   ELSE
+                       IF LIMITE-BON-LOGADO EQUAL "NAO"
+                           MOVE "CADBON.DAT" TO ERR-ARQUIVO
+                           MOVE "99"         TO ERR-STATUS
+                           MOVE "LIMITE"     TO ERR-OPERACAO
+                           CALL "TRATERRO" USING ERR-PROGRAMA
+                               ERR-ARQUIVO ERR-OPERACAO ERR-STATUS
+                           MOVE "ABERTURA"   TO ERR-OPERACAO
+                           MOVE "SIM"        TO LIMITE-BON-LOGADO
+                       END-IF
+                   END-IF
+           END-READ.
+
+      *    PROCURA O CODIGO DO FUNCIONARIO NA TABELA DE BONUS. SE NAO
+      *    FOR ENCONTRADO, O BONUS FICA ZERO.
+       PROCURA-BONUS.
+           MOVE ZEROS TO BONUS.
+           PERFORM VARIA-PROCURA-BONUS
+               VARYING SUB-BONUS FROM 1 BY 1
+               UNTIL SUB-BONUS GREATER CONT-BONUS
+                  OR COD-ENT EQUAL COD-BONUS (SUB-BONUS).
+           IF SUB-BONUS NOT GREATER CONT-BONUS
+               MOVE VALOR-BONUS (SUB-BONUS) TO BONUS.
+
+       VARIA-PROCURA-BONUS.
+           CONTINUE.
 
        LEITURA.
            READ CADFUN
                AT END
                MOVE "SIM" TO FIM-ARQ.
-       
+
        PRINCIPAL.
            PERFORM GRAVACAO.
            PERFORM LEITURA.
-        
+
        GRAVACAO.
            MOVE ZEROS        TO   REAJUSTE.
            MOVE ZEROS        TO   SAL-REAJUSTADO.
-           IF SAL-ENT NOT > 1000 THEN
-               MOVE 1,12       TO   REAJUSTE
+           MOVE ZEROS        TO   BONUS.
+           ADD 1 TO CONT-LIDOS.
+           IF SAL-ENT NOT GREATER ZEROS THEN
+               MOVE COD-ENT  TO COD-INV
+               MOVE NOME-ENT TO NOME-INV
+               MOVE SAL-ENT  TO SAL-INV
+               WRITE REG-INV
+               ADD 1 TO CONT-INVALIDOS
+               PERFORM GRAVA-CHECKPOINT
+           ELSE
+               PERFORM PROCURA-FAIXA
+               PERFORM PROCURA-BONUS
+
+               MULTIPLY SAL-ENT BY REAJUSTE GIVING SAL-REAJUSTADO
+               ADD BONUS TO SAL-REAJUSTADO
+               MOVE COD-ENT      TO   COD-SAI
+               MOVE NOME-ENT     TO   NOME-SAI
+               MOVE SAL-REAJUSTADO TO SAL-SAI
+               WRITE REG-SAI
+               ADD 1 TO CONT-GRAVADOS
+               ADD SAL-ENT TO SOMA-SAL-ENTRADA
+               ADD SAL-SAI TO SOMA-SAL-SAIDA
+
+               MOVE COD-ENT        TO COD-AUD
+               MOVE NOME-ENT       TO NOME-AUD
+               MOVE SAL-ENT        TO SAL-ANTIGO-AUD
+               MOVE REAJUSTE       TO REAJUSTE-AUD
+               MOVE BONUS          TO BONUS-AUD
+               MOVE SAL-REAJUSTADO TO SAL-NOVO-AUD
+               WRITE REG-AUD
+
+               PERFORM GRAVA-CHECKPOINT.
+
+      *    GRAVA O CHECKPOINT APOS CADA REGISTRO PROCESSADO COM
+      *    SUCESSO. O NOVO VALOR E GRAVADO PRIMEIRO NO RASCUNHO
+      *    CADCKN - SO DEPOIS DE CONFIRMADO ALI E QUE O CADCKP.DAT
+      *    VALIDO DA EXECUCAO ANTERIOR E TRUNCADO E REGRAVADO. SE A
+      *    GRAVACAO DO RASCUNHO FALHAR (POR EXEMPLO, DISCO CHEIO), O
+      *    CADCKP.DAT ANTERIOR PERMANECE INTACTO E O JOB ABORTA EM VEZ
+      *    DE PERDER O PONTO DE RETOMADA JA CONSOLIDADO.
+       GRAVA-CHECKPOINT.
+           MOVE COD-ENT TO COD-CKN.
+           OPEN OUTPUT CADCKN.
+           IF FS-CADCKN NOT EQUAL "00"
+               MOVE "CADCKN.DAT" TO ERR-ARQUIVO
+               MOVE FS-CADCKN    TO ERR-STATUS
+               CALL "TRATERRO" USING ERR-PROGRAMA ERR-ARQUIVO
+                   ERR-OPERACAO ERR-STATUS
+               MOVE "SIM" TO ABORTAR-JOB
            ELSE
-               IF SAL-ENT NOT > 2000 THEN
-                   MOVE 1,11  TO   REAJUSTE
+               WRITE REG-CKN
+               IF FS-CADCKN NOT EQUAL "00"
+                   MOVE "CADCKN.DAT" TO ERR-ARQUIVO
+                   MOVE FS-CADCKN    TO ERR-STATUS
+                   MOVE "GRAVACAO"   TO ERR-OPERACAO
+                   CALL "TRATERRO" USING ERR-PROGRAMA ERR-ARQUIVO
+                       ERR-OPERACAO ERR-STATUS
+                   MOVE "ABERTURA"   TO ERR-OPERACAO
+                   MOVE "SIM" TO ABORTAR-JOB
+                   CLOSE CADCKN
                ELSE
-                   MOVE 1,10  TO   REAJUSTE.
-           
-           MULTIPLY SAL-ENT BY REAJUSTE GIVING SAL-REAJUSTADO.
-           MOVE COD-ENT      TO   COD-SAI.
-           MOVE NOME-ENT     TO   NOME-SAI.
-           MOVE SAL-REAJUSTADO TO SAL-SAI.
-           WRITE REG-SAI.
-       
+                   CLOSE CADCKN
+                   PERFORM CONFIRMA-CHECKPOINT
+               END-IF
+           END-IF.
+
+      *    SO E CHAMADA DEPOIS QUE O RASCUNHO CADCKN FOI GRAVADO COM
+      *    SUCESSO, POR ISSO O CADCKP.DAT E TRUNCADO AQUI SABENDO QUE
+      *    JA HA UM VALOR NOVO VALIDO PARA SUBSTITUI-LO.
+       CONFIRMA-CHECKPOINT.
+           MOVE COD-ENT TO COD-CKP.
+           OPEN OUTPUT CADCKP.
+           IF FS-CADCKP NOT EQUAL "00"
+               MOVE "CADCKP.DAT" TO ERR-ARQUIVO
+               MOVE FS-CADCKP    TO ERR-STATUS
+               CALL "TRATERRO" USING ERR-PROGRAMA ERR-ARQUIVO
+                   ERR-OPERACAO ERR-STATUS
+               MOVE "SIM" TO ABORTAR-JOB
+           ELSE
+               WRITE REG-CKP
+               IF FS-CADCKP NOT EQUAL "00"
+                   MOVE "CADCKP.DAT" TO ERR-ARQUIVO
+                   MOVE FS-CADCKP    TO ERR-STATUS
+                   MOVE "GRAVACAO"   TO ERR-OPERACAO
+                   CALL "TRATERRO" USING ERR-PROGRAMA ERR-ARQUIVO
+                       ERR-OPERACAO ERR-STATUS
+                   MOVE "ABERTURA"   TO ERR-OPERACAO
+                   MOVE "SIM" TO ABORTAR-JOB
+               END-IF
+               CLOSE CADCKP
+               MOVE COD-ENT TO ULTIMO-COD-PROC
+           END-IF.
+
+      *    GRAVA O TOTAL DE CONTROLE DESTA EXECUCAO EM CTL08. COMO O
+      *    ARQUIVO ACOMPANHA O MESMO REGIME DE OUTPUT/EXTEND DO
+      *    CADSAI, UMA RETOMADA POR CHECKPOINT ACRESCENTA O TOTAL DA
+      *    SESSAO ATUAL SEM APAGAR O DA SESSAO ANTERIOR.
+       GERA-RELATORIO-CTL.
+           MOVE CONT-LIDOS       TO QTD-LIDOS-CTL.
+           MOVE CONT-GRAVADOS    TO QTD-GRAVADOS-CTL.
+           MOVE CONT-INVALIDOS   TO QTD-INVALIDOS-CTL.
+           MOVE SOMA-SAL-ENTRADA TO SAL-ENTRADA-CTL.
+           MOVE SOMA-SAL-SAIDA   TO SAL-SAIDA-CTL.
+           WRITE REG-CTL08.
+
+      *    ZERA O CHECKPOINT AO FIM DE UMA EXECUCAO QUE PROCESSOU O
+      *    ARQUIVO INTEIRO SEM ABORTAR, PARA QUE A PROXIMA EXECUCAO
+      *    COMECE DO INICIO EM VEZ DE ENTENDER O ULTIMO COD-ENT DESTA
+      *    EXECUCAO COMO UMA RETOMADA PENDENTE.
+       ZERA-CHECKPOINT.
+           OPEN OUTPUT CADCKP.
+           CLOSE CADCKP.
+
        TERMINO.
+           IF ABORTAR-JOB NOT EQUAL "SIM"
+               PERFORM GERA-RELATORIO-CTL
+               PERFORM ZERA-CHECKPOINT
+           END-IF.
            CLOSE CADFUN
-                 CADSAI.
+                 CADSAI
+                 CADAUD
+                 CADINV
+                 CTL08.
