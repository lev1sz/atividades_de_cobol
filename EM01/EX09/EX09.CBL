@@ -0,0 +1,367 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EX09.
+       AUTHOR.        LEVI LIMA BELTRAO.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+       SECURITY.      APENAS O AUTOR PODE MODIFICAR.
+      *REMARKS.       LE OS IDENTIFICADORES (COPYBOOK IDCOPY) DOS
+      *               ARQUIVOS CADALU, CADENT E CADFUN, MONTA A
+      *               UNIAO DE TODOS OS NUMEROS ENCONTRADOS E GRAVA
+      *               EM RELXCK OS QUE NAO APARECEM NOS TRES
+      *               ARQUIVOS AO MESMO TEMPO, PARA PEGAR UM NUMERO
+      *               DE ALUNO OU DE FUNCIONARIO QUE EXISTE EM UM
+      *               CADASTRO E NAO NOS OUTROS.
+      *
+      *  HISTORICO DE ALTERACOES
+      *  DATA       AUTOR   DESCRICAO
+      *  09/08/2026 LLB     ADICIONADO FILE STATUS EM RELXCK E CHAMADA
+      *                     AO SUBPROGRAMA TRATERRO QUANDO A ABERTURA
+      *                     DE ALGUM DOS QUATRO ARQUIVOS FALHA, NO MESMO
+      *                     PADRAO JA USADO EM EX02/06/07/08. UM ARQUIVO
+      *                     OBRIGATORIO QUE NAO ABRIU LIGA ABORTAR-JOB E
+      *                     ENCERRA O PROGRAMA EM VEZ DE LER UM ARQUIVO
+      *                     NUNCA ABERTO.
+      *  09/08/2026 LLB     CARREGA-ALU/CARREGA-ENT/CARREGA-FUN E
+      *                     ACUMULA-UNIAO PASSARAM A PARAR DE CARREGAR
+      *                     E CHAMAR O TRATERRO QUANDO A TABELA EM
+      *                     MEMORIA CORRESPONDENTE ATINGE O LIMITE DA
+      *                     OCCURS, EM VEZ DE CONTINUAR INDEXANDO ALEM
+      *                     DO FIM DA TABELA COM UM ARQUIVO DE ENTRADA
+      *                     MAIOR DO QUE O PREVISTO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. LEVI-PC.
+       OBJECT-COMPUTER. LEVI-PC.
+       SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADALU ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADALU.
+           SELECT CADENT ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADENT.
+           SELECT CADFUN ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADFUN.
+           SELECT RELXCK ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-RELXCK.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADALU
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADALU.DAT".
+
+       01 REG-ALU.
+           COPY IDCOPY REPLACING ID-CAMPO BY NUM-ALU.
+           02 FILLER              PIC X(27).
+
+       FD CADENT
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADENT.DAT".
+
+       01 REG-ENT.
+           COPY IDCOPY REPLACING ID-CAMPO BY MAT-ENT.
+           02 FILLER              PIC X(37).
+
+       FD CADFUN
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADFUN.DAT".
+
+       01 REG-FUN.
+           COPY IDCOPY REPLACING ID-CAMPO BY COD-FUN.
+           02 FILLER              PIC X(27).
+
+      *    RELATORIO DE DIVERGENCIAS: UM REGISTRO PARA CADA NUMERO
+      *    QUE NAO APARECE NOS TRES ARQUIVOS AO MESMO TEMPO.
+       FD RELXCK
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "RELXCK.DAT".
+
+       01 REG-XCK.
+           02 ID-XCK               PIC 9(05).
+           02 NO-CADALU-XCK        PIC X(03).
+           02 NO-CADENT-XCK        PIC X(03).
+           02 NO-CADFUN-XCK        PIC X(03).
+
+       WORKING-STORAGE SECTION.
+       77 FS-CADALU               PIC X(02).
+       77 FS-CADENT               PIC X(02).
+       77 FS-CADFUN               PIC X(02).
+       77 FS-RELXCK               PIC X(02).
+       77 FIM-ALU                 PIC X(03)   VALUE "NAO".
+       77 FIM-ENT                 PIC X(03)   VALUE "NAO".
+       77 FIM-FUN                 PIC X(03)   VALUE "NAO".
+       77 SUB1                    PIC 9(04)   VALUE ZEROS.
+       77 SUB2                    PIC 9(04)   VALUE ZEROS.
+       77 ACHOU                   PIC X(03)   VALUE "NAO".
+       77 ABORTAR-JOB             PIC X(03)   VALUE "NAO".
+       77 ERR-PROGRAMA            PIC X(08)   VALUE "EX09".
+       77 ERR-ARQUIVO             PIC X(12).
+       77 ERR-OPERACAO            PIC X(10)   VALUE "ABERTURA".
+       77 ERR-STATUS              PIC X(02).
+       77 LIMITE-ALU-LOGADO       PIC X(03)   VALUE "NAO".
+       77 LIMITE-ENT-LOGADO       PIC X(03)   VALUE "NAO".
+       77 LIMITE-FUN-LOGADO       PIC X(03)   VALUE "NAO".
+       77 LIMITE-UNIAO-LOGADO     PIC X(03)   VALUE "NAO".
+
+      *    TABELAS EM MEMORIA COM OS NUMEROS LIDOS DE CADA ARQUIVO.
+      *    O TAMANHO DAS OCCURS LIMITA A QUANTIDADE DE REGISTROS
+      *    QUE ESTE PROGRAMA CONSEGUE CONFERIR EM UMA EXECUCAO.
+       01 TAB-ALU.
+           02 ID-ALU              PIC 9(05)   OCCURS 500 TIMES.
+       77 CONT-ALU                PIC 9(04)   VALUE ZEROS.
+
+       01 TAB-ENT.
+           02 ID-ENT              PIC 9(05)   OCCURS 500 TIMES.
+       77 CONT-ENT                PIC 9(04)   VALUE ZEROS.
+
+       01 TAB-FUN.
+           02 ID-FUN              PIC 9(05)   OCCURS 500 TIMES.
+       77 CONT-FUN                PIC 9(04)   VALUE ZEROS.
+
+       01 TAB-UNIAO.
+           02 ID-UNIAO            PIC 9(05)   OCCURS 1500 TIMES.
+       77 CONT-UNIAO              PIC 9(04)   VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       EXFIX.
+
+       PERFORM INICIO.
+       IF ABORTAR-JOB NOT EQUAL "SIM"
+           PERFORM MONTA-TABELAS
+           PERFORM CONFERE-UNIAO
+       END-IF.
+       PERFORM TERMINO.
+       STOP RUN.
+
+       INICIO.
+           OPEN INPUT CADALU
+                      CADENT
+                      CADFUN
+               OUTPUT RELXCK.
+           PERFORM VERIFICA-ABERTURA.
+
+      *    CONFERE O FILE STATUS DE CADA ARQUIVO ABERTO EM INICIO.
+      *    QUALQUER STATUS DIFERENTE DE "00" E REPASSADO AO SUBPROGRAMA
+      *    TRATERRO, QUE GRAVA UMA LINHA LEGIVEL EM ERRLOG.DAT EM VEZ
+      *    DE DEIXAR O JOB PARAR COM UM ABEND CRU. UM ARQUIVO
+      *    OBRIGATORIO QUE NAO ABRIU TAMBEM LIGA ABORTAR-JOB, PARA QUE
+      *    O PROGRAMA ENCERRE EM VEZ DE TENTAR LER UM ARQUIVO QUE
+      *    NUNCA FOI ABERTO (O QUE NUNCA SATISFARIA AT END).
+       VERIFICA-ABERTURA.
+           IF FS-CADALU NOT EQUAL "00"
+               MOVE "CADALU.DAT" TO ERR-ARQUIVO
+               MOVE FS-CADALU    TO ERR-STATUS
+               CALL "TRATERRO" USING ERR-PROGRAMA ERR-ARQUIVO
+                   ERR-OPERACAO ERR-STATUS
+               MOVE "SIM" TO ABORTAR-JOB.
+           IF FS-CADENT NOT EQUAL "00"
+               MOVE "CADENT.DAT" TO ERR-ARQUIVO
+               MOVE FS-CADENT    TO ERR-STATUS
+               CALL "TRATERRO" USING ERR-PROGRAMA ERR-ARQUIVO
+                   ERR-OPERACAO ERR-STATUS
+               MOVE "SIM" TO ABORTAR-JOB.
+           IF FS-CADFUN NOT EQUAL "00"
+               MOVE "CADFUN.DAT" TO ERR-ARQUIVO
+               MOVE FS-CADFUN    TO ERR-STATUS
+               CALL "TRATERRO" USING ERR-PROGRAMA ERR-ARQUIVO
+                   ERR-OPERACAO ERR-STATUS
+               MOVE "SIM" TO ABORTAR-JOB.
+           IF FS-RELXCK NOT EQUAL "00"
+               MOVE "RELXCK.DAT" TO ERR-ARQUIVO
+               MOVE FS-RELXCK    TO ERR-STATUS
+               CALL "TRATERRO" USING ERR-PROGRAMA ERR-ARQUIVO
+                   ERR-OPERACAO ERR-STATUS
+               MOVE "SIM" TO ABORTAR-JOB.
+
+      *    CARREGA AS TRES TABELAS EM MEMORIA E, PARA CADA NUMERO
+      *    ENCONTRADO, ACUMULA A UNIAO DE TODOS OS NUMEROS VISTOS.
+       MONTA-TABELAS.
+           PERFORM LEITURA-ALU.
+           PERFORM CARREGA-ALU
+               UNTIL FIM-ALU EQUAL "SIM".
+
+           PERFORM LEITURA-ENT.
+           PERFORM CARREGA-ENT
+               UNTIL FIM-ENT EQUAL "SIM".
+
+           PERFORM LEITURA-FUN.
+           PERFORM CARREGA-FUN
+               UNTIL FIM-FUN EQUAL "SIM".
+
+       LEITURA-ALU.
+           READ CADALU
+               AT END
+               MOVE "SIM" TO FIM-ALU.
+
+       CARREGA-ALU.
+           IF CONT-ALU LESS 500
+               ADD 1 TO CONT-ALU
+               MOVE NUM-ALU TO ID-ALU (CONT-ALU)
+               MOVE NUM-ALU TO ID-XCK
+               PERFORM ACUMULA-UNIAO
+           ELSE
+               IF LIMITE-ALU-LOGADO EQUAL "NAO"
+                   MOVE "CADALU.DAT" TO ERR-ARQUIVO
+                   MOVE "99"         TO ERR-STATUS
+                   MOVE "LIMITE"     TO ERR-OPERACAO
+                   CALL "TRATERRO" USING ERR-PROGRAMA ERR-ARQUIVO
+                       ERR-OPERACAO ERR-STATUS
+                   MOVE "ABERTURA"   TO ERR-OPERACAO
+                   MOVE "SIM"        TO LIMITE-ALU-LOGADO
+               END-IF
+           END-IF.
+           PERFORM LEITURA-ALU.
+
+       LEITURA-ENT.
+           READ CADENT
+               AT END
+               MOVE "SIM" TO FIM-ENT.
+
+       CARREGA-ENT.
+           IF CONT-ENT LESS 500
+               ADD 1 TO CONT-ENT
+               MOVE MAT-ENT TO ID-ENT (CONT-ENT)
+               MOVE MAT-ENT TO ID-XCK
+               PERFORM ACUMULA-UNIAO
+           ELSE
+               IF LIMITE-ENT-LOGADO EQUAL "NAO"
+                   MOVE "CADENT.DAT" TO ERR-ARQUIVO
+                   MOVE "99"         TO ERR-STATUS
+                   MOVE "LIMITE"     TO ERR-OPERACAO
+                   CALL "TRATERRO" USING ERR-PROGRAMA ERR-ARQUIVO
+                       ERR-OPERACAO ERR-STATUS
+                   MOVE "ABERTURA"   TO ERR-OPERACAO
+                   MOVE "SIM"        TO LIMITE-ENT-LOGADO
+               END-IF
+           END-IF.
+           PERFORM LEITURA-ENT.
+
+       LEITURA-FUN.
+           READ CADFUN
+               AT END
+               MOVE "SIM" TO FIM-FUN.
+
+       CARREGA-FUN.
+           IF CONT-FUN LESS 500
+               ADD 1 TO CONT-FUN
+               MOVE COD-FUN TO ID-FUN (CONT-FUN)
+               MOVE COD-FUN TO ID-XCK
+               PERFORM ACUMULA-UNIAO
+           ELSE
+               IF LIMITE-FUN-LOGADO EQUAL "NAO"
+                   MOVE "CADFUN.DAT" TO ERR-ARQUIVO
+                   MOVE "99"         TO ERR-STATUS
+                   MOVE "LIMITE"     TO ERR-OPERACAO
+                   CALL "TRATERRO" USING ERR-PROGRAMA ERR-ARQUIVO
+                       ERR-OPERACAO ERR-STATUS
+                   MOVE "ABERTURA"   TO ERR-OPERACAO
+                   MOVE "SIM"        TO LIMITE-FUN-LOGADO
+               END-IF
+           END-IF.
+           PERFORM LEITURA-FUN.
+
+      *    ACRESCENTA ID-XCK A TAB-UNIAO SE AINDA NAO ESTIVER LA.
+       ACUMULA-UNIAO.
+           PERFORM PROCURA-UNIAO.
+           IF ACHOU EQUAL "NAO"
+               IF CONT-UNIAO LESS 1500
+                   ADD 1 TO CONT-UNIAO
+                   MOVE ID-XCK TO ID-UNIAO (CONT-UNIAO)
+               ELSE
+                   IF LIMITE-UNIAO-LOGADO EQUAL "NAO"
+                       MOVE "TAB-UNIAO"  TO ERR-ARQUIVO
+                       MOVE "99"         TO ERR-STATUS
+                       MOVE "LIMITE"     TO ERR-OPERACAO
+                       CALL "TRATERRO" USING ERR-PROGRAMA ERR-ARQUIVO
+                           ERR-OPERACAO ERR-STATUS
+                       MOVE "ABERTURA"   TO ERR-OPERACAO
+                       MOVE "SIM"        TO LIMITE-UNIAO-LOGADO
+                   END-IF
+               END-IF
+           END-IF.
+
+       PROCURA-UNIAO.
+           MOVE "NAO" TO ACHOU.
+           PERFORM VARIA-PROCURA-UNIAO
+               VARYING SUB1 FROM 1 BY 1
+               UNTIL SUB1 GREATER CONT-UNIAO
+                  OR ACHOU EQUAL "SIM".
+
+       VARIA-PROCURA-UNIAO.
+           IF ID-UNIAO (SUB1) EQUAL ID-XCK
+               MOVE "SIM" TO ACHOU.
+
+      *    PARA CADA NUMERO DA UNIAO, CONFERE SE ELE APARECE NAS
+      *    TRES TABELAS E GRAVA EM RELXCK OS QUE FALTAM EM ALGUMA.
+       CONFERE-UNIAO.
+           PERFORM VARIA-CONFERE-UNIAO
+               VARYING SUB1 FROM 1 BY 1
+               UNTIL SUB1 GREATER CONT-UNIAO.
+
+       VARIA-CONFERE-UNIAO.
+           MOVE ID-UNIAO (SUB1) TO ID-XCK.
+
+           MOVE "NAO" TO NO-CADALU-XCK.
+           PERFORM PROCURA-EM-ALU.
+           IF ACHOU EQUAL "SIM"
+               MOVE "SIM" TO NO-CADALU-XCK.
+
+           MOVE "NAO" TO NO-CADENT-XCK.
+           PERFORM PROCURA-EM-ENT.
+           IF ACHOU EQUAL "SIM"
+               MOVE "SIM" TO NO-CADENT-XCK.
+
+           MOVE "NAO" TO NO-CADFUN-XCK.
+           PERFORM PROCURA-EM-FUN.
+           IF ACHOU EQUAL "SIM"
+               MOVE "SIM" TO NO-CADFUN-XCK.
+
+           IF NO-CADALU-XCK EQUAL "NAO"
+              OR NO-CADENT-XCK EQUAL "NAO"
+              OR NO-CADFUN-XCK EQUAL "NAO"
+               WRITE REG-XCK.
+
+       PROCURA-EM-ALU.
+           MOVE "NAO" TO ACHOU.
+           PERFORM VARIA-PROCURA-ALU
+               VARYING SUB2 FROM 1 BY 1
+               UNTIL SUB2 GREATER CONT-ALU
+                  OR ACHOU EQUAL "SIM".
+
+       VARIA-PROCURA-ALU.
+           IF ID-ALU (SUB2) EQUAL ID-XCK
+               MOVE "SIM" TO ACHOU.
+
+       PROCURA-EM-ENT.
+           MOVE "NAO" TO ACHOU.
+           PERFORM VARIA-PROCURA-ENT
+               VARYING SUB2 FROM 1 BY 1
+               UNTIL SUB2 GREATER CONT-ENT
+                  OR ACHOU EQUAL "SIM".
+
+       VARIA-PROCURA-ENT.
+           IF ID-ENT (SUB2) EQUAL ID-XCK
+               MOVE "SIM" TO ACHOU.
+
+       PROCURA-EM-FUN.
+           MOVE "NAO" TO ACHOU.
+           PERFORM VARIA-PROCURA-FUN
+               VARYING SUB2 FROM 1 BY 1
+               UNTIL SUB2 GREATER CONT-FUN
+                  OR ACHOU EQUAL "SIM".
+
+       VARIA-PROCURA-FUN.
+           IF ID-FUN (SUB2) EQUAL ID-XCK
+               MOVE "SIM" TO ACHOU.
+
+       TERMINO.
+           CLOSE CADALU
+                 CADENT
+                 CADFUN
+                 RELXCK.
